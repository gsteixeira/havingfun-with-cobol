@@ -0,0 +1,44 @@
+        *> palincheck - CALLable reversal check, factored out of
+        *> palindrome.cob so batch programs can validate a reversible
+        *> reference number (an account number, a check-digit field,
+        *> anything expected to read the same forwards and backwards)
+        *> without a human sitting at a terminal.
+        *>
+        *>    CALL "palincheck" USING pc-value, pc-is-palindrome,
+        *>                             pc-is-blank.
+        *>      pc-value          the text to check, trimmed before
+        *>                        compare.
+        *>      pc-is-palindrome  9 - 1 if pc-value is a palindrome, 0
+        *>                        if not.
+        *>      pc-is-blank       9 - 1 if pc-value was spaces/
+        *>                        low-values, so the caller can report
+        *>                        "no input" instead of misreporting an
+        *>                        empty field as a palindrome (an empty
+        *>                        string trivially reverses to itself).
+        IDENTIFICATION DIVISION.
+            PROGRAM-ID. palincheck.
+            AUTHOR. gsteixei@gmail.com
+            DATE-WRITTEN. 2026-08-09
+        DATA DIVISION.
+            LINKAGE SECTION.
+                01 pc-value          PIC X(120).
+                01 pc-is-palindrome  PIC 9.
+                    88 pc-value-is-a-palindrome VALUE 1.
+                01 pc-is-blank       PIC 9.
+                    88 pc-value-is-blank VALUE 1.
+        PROCEDURE DIVISION USING pc-value, pc-is-palindrome,
+                pc-is-blank.
+            IF FUNCTION trim(pc-value) = SPACES THEN
+                MOVE 1 TO pc-is-blank
+                MOVE 0 TO pc-is-palindrome
+            ELSE
+                MOVE 0 TO pc-is-blank
+                IF FUNCTION reverse(FUNCTION trim(pc-value))
+                        = FUNCTION trim(pc-value) THEN
+                    MOVE 1 TO pc-is-palindrome
+                ELSE
+                    MOVE 0 TO pc-is-palindrome
+                END-IF
+            END-IF.
+            GOBACK.
+        END PROGRAM palincheck.
