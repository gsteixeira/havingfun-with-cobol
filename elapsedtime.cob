@@ -0,0 +1,64 @@
+        *> elapsedtime - callable elapsed-runtime routine, factored out
+        *> of the same start/end timestamp idea time_stamp in
+        *> time_operations.cob captures via FUNCTION CURRENT-DATE, so
+        *> any job in the suite can hand it a start and end timestamp
+        *> and get back a duration in seconds for its own runtime
+        *> reporting.
+        *>
+        *>    CALL "elapsedtime" USING et-start-timestamp,
+        *>                             et-end-timestamp,
+        *>                             et-elapsed-seconds.
+        *>      et-start-timestamp, et-end-timestamp
+        *>                       21-character FUNCTION CURRENT-DATE
+        *>                       values (YYYYMMDDHHMMSSsssTTTT).
+        *>      et-elapsed-seconds
+        *>                       end minus start, in whole seconds.
+        *>                       Correct across a midnight rollover,
+        *>                       unlike a plain hour/minute/second
+        *>                       subtraction.
+        IDENTIFICATION DIVISION.
+            PROGRAM-ID. elapsedtime.
+            AUTHOR. gsteixei@gmail.com
+            DATE-WRITTEN. 2026-08-09
+        DATA DIVISION.
+            WORKING-STORAGE SECTION.
+                01 et-start-date     PIC 9(8) VALUE ZERO.
+                01 et-start-hour     PIC 99 VALUE ZERO.
+                01 et-start-minute   PIC 99 VALUE ZERO.
+                01 et-start-second   PIC 99 VALUE ZERO.
+                01 et-end-date       PIC 9(8) VALUE ZERO.
+                01 et-end-hour       PIC 99 VALUE ZERO.
+                01 et-end-minute     PIC 99 VALUE ZERO.
+                01 et-end-second     PIC 99 VALUE ZERO.
+                01 et-start-integer  PIC 9(9) VALUE ZERO.
+                01 et-end-integer    PIC 9(9) VALUE ZERO.
+                01 et-day-seconds    PIC S9(11) VALUE ZERO.
+            LINKAGE SECTION.
+                01 et-start-timestamp PIC X(21).
+                01 et-end-timestamp   PIC X(21).
+                01 et-elapsed-seconds PIC S9(9).
+        PROCEDURE DIVISION USING et-start-timestamp, et-end-timestamp,
+                et-elapsed-seconds.
+            MOVE et-start-timestamp(1:8)   TO et-start-date.
+            MOVE et-start-timestamp(9:2)   TO et-start-hour.
+            MOVE et-start-timestamp(11:2)  TO et-start-minute.
+            MOVE et-start-timestamp(13:2)  TO et-start-second.
+            MOVE et-end-timestamp(1:8)     TO et-end-date.
+            MOVE et-end-timestamp(9:2)     TO et-end-hour.
+            MOVE et-end-timestamp(11:2)    TO et-end-minute.
+            MOVE et-end-timestamp(13:2)    TO et-end-second.
+
+            COMPUTE et-start-integer =
+                    FUNCTION INTEGER-OF-DATE(et-start-date).
+            COMPUTE et-end-integer =
+                    FUNCTION INTEGER-OF-DATE(et-end-date).
+            COMPUTE et-day-seconds =
+                    (et-end-integer - et-start-integer) * 86400.
+            COMPUTE et-elapsed-seconds =
+                    et-day-seconds
+                    + (et-end-hour * 3600 + et-end-minute * 60
+                       + et-end-second)
+                    - (et-start-hour * 3600 + et-start-minute * 60
+                       + et-start-second).
+            GOBACK.
+        END PROGRAM elapsedtime.
