@@ -0,0 +1,189 @@
+        *> **********************************************************************
+        *> Reconciles the_file's outfile.txt (the files.cob extract, keyed by
+        *> line_id/line_tx, and carrying the Postgres user_id each detail
+        *> line corresponds to) against postgres.cob's extract.txt (the
+        *> Postgres "test" table dump, keyed by user_id/username). Nothing
+        *> today enforces any relationship between these two outputs, so a
+        *> row dropped on either side goes unnoticed until it shows up as a
+        *> month-end discrepancy. This job loads both into memory and flags
+        *> any user_id present on one side but missing on the other.
+        *>
+        *>    run order: files, then the postgres extract (which writes
+        *>    extract.txt), then this job - see the driver program.
+        *> **********************************************************************
+        IDENTIFICATION DIVISION.
+            PROGRAM-ID. reconcile.
+            AUTHOR. gsteixei@gmail.com
+            DATE-WRITTEN. 2021-07-13
+        ENVIRONMENT DIVISION.
+            INPUT-OUTPUT SECTION.
+                FILE-CONTROL.
+                    *> same layout files.cob uses for outfile.txt,
+                    *> including its RECORD KEY - this job only ever
+                    *> reads it start to finish, so ACCESS MODE stays
+                    *> SEQUENTIAL rather than DYNAMIC.
+                    SELECT the_file ASSIGN TO "outfile.txt"
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE IS SEQUENTIAL
+                        RECORD KEY IS line_id.
+                    *> same layout postgres.cob uses for extract.txt.
+                    SELECT extract-file ASSIGN TO "extract.txt"
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        ACCESS MODE IS SEQUENTIAL.
+        DATA DIVISION.
+            FILE SECTION.
+                FD  the_file.
+                    01 line_record.
+                        02 line_id           PIC 99.
+                        02 rec-type          PIC X(01).
+                            88 rec-is-header    VALUE "H".
+                            88 rec-is-detail    VALUE "D".
+                            88 rec-is-trailer   VALUE "T".
+                        02 rec-data              PIC X(43) VALUE SPACES.
+                        02 header-data REDEFINES rec-data.
+                            03 header-run-date   PIC X(08).
+                            03 header-run-id     PIC X(06).
+                            03 filler            PIC X(29).
+                        02 detail-data REDEFINES rec-data.
+                            03 line_tx           PIC X(12).
+                            03 detail-user-id    PIC 9(4).
+                            03 filler            PIC X(27).
+                        02 trailer-data REDEFINES rec-data.
+                            03 trailer-count     PIC 9(06).
+                            03 trailer-checksum  PIC 9(09).
+                            03 filler            PIC X(28).
+                FD  extract-file.
+                    01 extract-record.
+                        02 extract-user-id   PIC 9(4).
+                        02 extract-username  PIC X(50).
+            WORKING-STORAGE SECTION.
+                01 end_of_file      PIC 9 VALUE ZERO.
+                *> the_file's detail rows, held in memory so each one can
+                *> be looked up against the Postgres extract below.
+                01 outfile-table.
+                    02 outfile-entry OCCURS 9999 TIMES
+                            INDEXED BY of-idx.
+                        03 of-line-id     PIC 99.
+                        03 of-line-tx     PIC X(12).
+                        *> the Postgres user_id files.cob now carries
+                        *> in every detail record - the real join key
+                        *> against extract.txt, not of-line-id, which
+                        *> is only a per-run sequence number with no
+                        *> business meaning of its own.
+                        03 of-user-id     PIC 9(4).
+                        03 of-matched     PIC 9 VALUE ZERO.
+                01 outfile-count    PIC 9(4) VALUE ZERO.
+                *> the Postgres extract's rows, held the same way.
+                01 extract-table.
+                    02 extract-entry OCCURS 9999 TIMES
+                            INDEXED BY ex-idx.
+                        03 ex-user-id     PIC 9(4).
+                        03 ex-username    PIC X(50).
+                        03 ex-matched     PIC 9 VALUE ZERO.
+                01 extract-count    PIC 9(4) VALUE ZERO.
+                01 mismatch-count   PIC 9(6) VALUE ZERO.
+                01 banner-job-name  PIC X(20) VALUE "RECONCILE".
+                01 banner-rec-count PIC 9(11) VALUE ZEROS.
+                01 banner-retcode   PIC 9(10) VALUE ZEROS.
+        *> *********************************************************************
+        PROCEDURE DIVISION.
+            CALL "jobbanner" USING banner-job-name, "S",
+                    banner-rec-count, banner-retcode.
+            PERFORM load-outfile.
+            PERFORM load-extract.
+            PERFORM compare-outfile-to-extract.
+            PERFORM compare-extract-to-outfile.
+            DISPLAY "reconcile: " outfile-count " outfile rows, "
+                    extract-count " extract rows, "
+                    mismatch-count " mismatch(es)".
+            MOVE outfile-count TO banner-rec-count.
+            IF mismatch-count > 0 THEN
+                MOVE 4 TO RETURN-CODE
+                MOVE 4 TO banner-retcode
+            ELSE
+                MOVE 0 TO RETURN-CODE
+                MOVE 0 TO banner-retcode
+            END-IF.
+            CALL "jobbanner" USING banner-job-name, "E",
+                    banner-rec-count, banner-retcode.
+            GOBACK.
+
+            *> reads every detail record out of outfile.txt into
+            *> outfile-table, skipping the header/trailer rows.
+            load-outfile.
+                OPEN INPUT the_file.
+                MOVE 0 TO end_of_file.
+                PERFORM UNTIL end_of_file = 1
+                    READ the_file
+                        AT END MOVE 1 TO end_of_file
+                    END-READ
+                    IF end_of_file = 0 AND rec-is-detail THEN
+                        ADD 1 TO outfile-count
+                        SET of-idx TO outfile-count
+                        MOVE line_id TO of-line-id(of-idx)
+                        MOVE line_tx TO of-line-tx(of-idx)
+                        MOVE detail-user-id TO of-user-id(of-idx)
+                    END-IF
+                END-PERFORM.
+                CLOSE the_file.
+                EXIT.
+
+            *> reads every row out of extract.txt into extract-table.
+            load-extract.
+                OPEN INPUT extract-file.
+                MOVE 0 TO end_of_file.
+                PERFORM UNTIL end_of_file = 1
+                    READ extract-file
+                        AT END MOVE 1 TO end_of_file
+                    END-READ
+                    IF end_of_file = 0 THEN
+                        ADD 1 TO extract-count
+                        SET ex-idx TO extract-count
+                        MOVE extract-user-id TO ex-user-id(ex-idx)
+                        MOVE extract-username TO ex-username(ex-idx)
+                    END-IF
+                END-PERFORM.
+                CLOSE extract-file.
+                EXIT.
+
+            *> flags every outfile.txt row with no matching user_id in
+            *> the Postgres extract, the way a row dropped in transit
+            *> to Postgres would show up. Joined on of-user-id, the
+            *> user_id files.cob now carries in each detail record -
+            *> not of-line-id, which is only a per-run sequence number
+            *> and has no relationship to Postgres's own key.
+            compare-outfile-to-extract.
+                PERFORM VARYING of-idx FROM 1 BY 1
+                        UNTIL of-idx > outfile-count
+                    SET ex-idx TO 1
+                    PERFORM UNTIL ex-idx > extract-count
+                        IF of-user-id(of-idx) = ex-user-id(ex-idx) THEN
+                            MOVE 1 TO of-matched(of-idx)
+                            MOVE 1 TO ex-matched(ex-idx)
+                        END-IF
+                        SET ex-idx UP BY 1
+                    END-PERFORM
+                    IF of-matched(of-idx) = 0 THEN
+                        DISPLAY "*** not in Postgres: line_id "
+                                of-line-id(of-idx) " (user_id "
+                                of-user-id(of-idx) ") ***"
+                        ADD 1 TO mismatch-count
+                    END-IF
+                END-PERFORM.
+                EXIT.
+
+            *> flags every Postgres row with no matching line_id in
+            *> outfile.txt, the way an extra row inserted directly into
+            *> Postgres would show up.
+            compare-extract-to-outfile.
+                PERFORM VARYING ex-idx FROM 1 BY 1
+                        UNTIL ex-idx > extract-count
+                    IF ex-matched(ex-idx) = 0 THEN
+                        DISPLAY "*** not in outfile.txt: user_id "
+                                ex-user-id(ex-idx) " ***"
+                        ADD 1 TO mismatch-count
+                    END-IF
+                END-PERFORM.
+                EXIT.
+
+        END PROGRAM reconcile.
