@@ -0,0 +1,44 @@
+        *> fwextract - generic fixed-width field extraction utility,
+        *> built on the same reference-modification style strings.cob
+        *> uses for its STRING/UNSTRING demos, generalized into a
+        *> table-driven layout so report programs stop hand-rolling
+        *> their own STRING/UNSTRING logic per mainframe feed record
+        *> format.
+        *>
+        *>    CALL "fwextract" USING fx-record, fx-field-count,
+        *>                            fx-layout, fx-output.
+        *>      fx-record       the raw fixed-width record to parse.
+        *>      fx-field-count  how many fx-layout/fx-output entries
+        *>                       are used.
+        *>      fx-layout       one (start, length) pair per field,
+        *>                       1-based start position into fx-record.
+        *>      fx-output       the extracted value of each field, in
+        *>                       the same order as fx-layout.
+        IDENTIFICATION DIVISION.
+            PROGRAM-ID. fwextract.
+            AUTHOR. gsteixei@gmail.com
+            DATE-WRITTEN. 2026-08-09
+        DATA DIVISION.
+            WORKING-STORAGE SECTION.
+                01 fx-idx  PIC 9(4) VALUE ZERO.
+            LINKAGE SECTION.
+                01 fx-record       PIC X(500).
+                01 fx-field-count  PIC 9(4).
+                01 fx-layout.
+                    02 fx-layout-entry OCCURS 1 TO 50 TIMES
+                            DEPENDING ON fx-field-count.
+                        03 fx-start   PIC 9(4).
+                        03 fx-length  PIC 9(4).
+                01 fx-output.
+                    02 fx-value OCCURS 1 TO 50 TIMES
+                            DEPENDING ON fx-field-count PIC X(100).
+        PROCEDURE DIVISION USING fx-record, fx-field-count, fx-layout,
+                fx-output.
+            PERFORM VARYING fx-idx FROM 1 BY 1
+                    UNTIL fx-idx > fx-field-count
+                MOVE SPACES TO fx-value(fx-idx)
+                MOVE fx-record(fx-start(fx-idx):fx-length(fx-idx))
+                        TO fx-value(fx-idx)
+            END-PERFORM.
+            GOBACK.
+        END PROGRAM fwextract.
