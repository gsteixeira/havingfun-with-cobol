@@ -0,0 +1,47 @@
+        *> csvwrite - CSV row builder, following the same STRING ...
+        *> WITH POINTER ... INTO pattern strings.cob already
+        *> demonstrates, so report programs can emit a comma-delimited
+        *> row (a header row or a data row - the routine doesn't care
+        *> which) from any table_row-style or line_record-style record
+        *> without hand-rolling their own STRING logic per extract
+        *> file format.
+        *>
+        *>    CALL "csvwrite" USING cv-field-count, cv-fields, cv-line.
+        *>      cv-field-count  how many cv-fields entries to join.
+        *>      cv-fields       the field values (or header labels),
+        *>                       trimmed before being joined.
+        *>      cv-line         the resulting comma-delimited row,
+        *>                       ready to WRITE to the caller's own
+        *>                       extract file.
+        IDENTIFICATION DIVISION.
+            PROGRAM-ID. csvwrite.
+            AUTHOR. gsteixei@gmail.com
+            DATE-WRITTEN. 2026-08-09
+        DATA DIVISION.
+            WORKING-STORAGE SECTION.
+                01 cv-idx  PIC 9(4) VALUE ZERO.
+                01 cv-ptr  PIC 9(4) VALUE ZERO.
+            LINKAGE SECTION.
+                01 cv-field-count PIC 9(4).
+                01 cv-fields.
+                    02 cv-field OCCURS 1 TO 20 TIMES
+                            DEPENDING ON cv-field-count PIC X(100).
+                01 cv-line PIC X(500).
+        PROCEDURE DIVISION USING cv-field-count, cv-fields, cv-line.
+            MOVE SPACES TO cv-line.
+            MOVE 1 TO cv-ptr.
+            PERFORM VARYING cv-idx FROM 1 BY 1
+                    UNTIL cv-idx > cv-field-count
+                IF cv-idx > 1 THEN
+                    STRING "," DELIMITED BY SIZE
+                        INTO cv-line
+                        WITH POINTER cv-ptr
+                    END-STRING
+                END-IF
+                STRING FUNCTION TRIM(cv-field(cv-idx)) DELIMITED BY SIZE
+                    INTO cv-line
+                    WITH POINTER cv-ptr
+                END-STRING
+            END-PERFORM.
+            GOBACK.
+        END PROGRAM csvwrite.
