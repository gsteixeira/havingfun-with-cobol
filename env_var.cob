@@ -4,9 +4,26 @@
         DATA DIVISION.
             WORKING-STORAGE SECTION.
                 01 env_var     pic x(100) VALUE SPACES.
+                *> the full set our jobs need is loaded in one shot by
+                *> loadconfig into this shared record, instead of every
+                *> program repeating its own ACCEPT FROM
+                *> ENVIRONMENT-VALUE calls one variable at a time.
+                COPY CONFIGREC.
+                01 banner-job-name  PIC X(20) VALUE "ENV_VAR".
+                01 banner-rec-count PIC 9(11) VALUE ZEROS.
+                01 banner-retcode   PIC 9(10) VALUE ZEROS.
         PROCEDURE DIVISION.
+            CALL "jobbanner" USING banner-job-name, "S",
+                    banner-rec-count, banner-retcode.
             DISPLAY "PATH" UPON ENVIRONMENT-NAME.
             ACCEPT env_var FROM ENVIRONMENT-VALUE.
+            CALL "loadconfig" USING shared-config-record.
+            DISPLAY "DB_HOST=" FUNCTION TRIM(cfg-db-host)
+                    " DB_USER=" FUNCTION TRIM(cfg-db-user)
+                    " OUTFILE_PATH=" FUNCTION TRIM(cfg-outfile-path)
+                    " RUN_MODE=" FUNCTION TRIM(cfg-run-mode).
+            MOVE 0 TO RETURN-CODE.
+            MOVE 0 TO banner-retcode.
+            CALL "jobbanner" USING banner-job-name, "E",
+                    banner-rec-count, banner-retcode.
         STOP RUN.
-
-
