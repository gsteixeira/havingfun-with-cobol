@@ -0,0 +1,93 @@
+        *> **********************************************************************
+        *> validinput - shared input-validation routine, so palindrome.cob's
+        *> the_word and files.cob's line_tx run the same checks instead of
+        *> each trusting whatever it was handed. Checks, in order:
+        *>
+        *>   1. oversized  - the trimmed content is longer than the caller's
+        *>                    own max-allowed-length business limit.
+        *>   2. non-printable/control character - any byte outside the
+        *>                    printable ASCII range (SPACE through "~").
+        *>
+        *>    CALL "validinput" USING input-text, input-length,
+        *>                             max-allowed-length, validation-code,
+        *>                             invalid-reason.
+        *>      input-text          the field to check. Only its first
+        *>                          input-length characters are ever
+        *>                          examined, so a caller with a short field
+        *>                          can safely pass it here even though this
+        *>                          routine's own copy of the field is
+        *>                          declared PIC X(120).
+        *>      input-length        how many characters of input-text are
+        *>                          actually meaningful - normally the
+        *>                          caller's own field size.
+        *>      max-allowed-length  the caller's business limit on trimmed
+        *>                          content length; use input-length itself
+        *>                          when the field size is the only limit.
+        *>      validation-code     0 valid, 1 oversized, 2 non-printable
+        *>                          character found.
+        *>          88 input-is-valid VALUE 0.
+        *>      invalid-reason      blank when valid, otherwise a short
+        *>                          PIC X(60) message describing what failed.
+        *> **********************************************************************
+        IDENTIFICATION DIVISION.
+            PROGRAM-ID. validinput.
+            AUTHOR. gsteixei@gmail.com
+            DATE-WRITTEN. 2026-08-09
+        DATA DIVISION.
+            WORKING-STORAGE SECTION.
+                01 char-idx        PIC 9(3) VALUE 0.
+                01 trimmed-length  PIC 9(3) VALUE 0.
+            LINKAGE SECTION.
+                01 input-text          PIC X(120).
+                01 input-length        PIC 9(3).
+                01 max-allowed-length  PIC 9(3).
+                01 validation-code     PIC 9.
+                    88 input-is-valid VALUE 0.
+                01 invalid-reason      PIC X(60).
+        *> *********************************************************************
+        PROCEDURE DIVISION USING input-text, input-length,
+                max-allowed-length, validation-code, invalid-reason.
+            MOVE 0 TO validation-code.
+            MOVE SPACES TO invalid-reason.
+            PERFORM check-length.
+            IF input-is-valid THEN
+                PERFORM check-characters
+            END-IF.
+            GOBACK.
+
+            *> flags content that is longer, once trimmed, than the
+            *> caller's own business limit - not just longer than the
+            *> field itself.
+            check-length.
+                MOVE FUNCTION LENGTH(FUNCTION TRIM(
+                        input-text(1:input-length)))
+                    TO trimmed-length.
+                IF trimmed-length > max-allowed-length THEN
+                    MOVE 1 TO validation-code
+                    STRING "input exceeds maximum length of "
+                            DELIMITED BY SIZE
+                            max-allowed-length DELIMITED BY SIZE
+                            " characters" DELIMITED BY SIZE
+                        INTO invalid-reason
+                END-IF.
+
+            *> flags the first byte outside the printable ASCII range -
+            *> SPACE (X"20") through "~" (X"7E") - the way a corrupted
+            *> extract or a stray control character would slip through
+            *> a field that is never otherwise inspected.
+            check-characters.
+                PERFORM VARYING char-idx FROM 1 BY 1
+                        UNTIL char-idx > input-length
+                                OR NOT input-is-valid
+                    IF input-text(char-idx:1) < SPACE
+                            OR input-text(char-idx:1) > "~" THEN
+                        MOVE 2 TO validation-code
+                        STRING "input contains a non-printable "
+                                DELIMITED BY SIZE
+                                "character at position "
+                                DELIMITED BY SIZE
+                                char-idx DELIMITED BY SIZE
+                            INTO invalid-reason
+                    END-IF
+                END-PERFORM.
+        END PROGRAM validinput.
