@@ -5,28 +5,99 @@
             AUTHOR. Gustavo Teixeira - gsteixei@gmail.com
         DATA DIVISION.
             WORKING-STORAGE SECTION.
-                01 i              PIC 99 VALUE 0.
-                01 item_value     PIC 99 VALUE 0.
-                01 array_size     PIC 99 VALUE 10.
-                01 the_array      PIC 9 OCCURS 10 TIMES.
-                01 seed           PIC 9(16) VALUE 0.
+                *> PIC 9(9) to match randomgen.cob's own rg-sequence
+                *> LINKAGE picture - i is passed BY REFERENCE into that
+                *> parameter, so a narrower field here would let
+                *> randomgen.cob's unbounded COMPUTE read past the end
+                *> of i's actual storage.
+                01 i              PIC 9(9) VALUE 0.
+                01 item_value     PIC 9(9) VALUE 0.
+                *> array_size now drives the table's actual length
+                *> (DEPENDING ON) instead of being a second, disagreeing
+                *> number next to a fixed OCCURS 10 - the array can never
+                *> again be loaded past its own declared size.
+                01 array_size     PIC 9(4) VALUE 20.
+                01 the_array.
+                    02 the_item PIC 9(9) OCCURS 1 TO 999 TIMES
+                            DEPENDING ON array_size.
+                *> an explicit seed makes the load reproducible: pass
+                *> "-seed NNNNNNNN" on the command line to regenerate the
+                *> same array again, or leave it off for a fresh one
+                *> derived from the clock, same as the old behaviour.
+                01 cmd-line-arg    PIC X(30) VALUE SPACES.
+                01 cmd-seed-word   PIC X(08) VALUE SPACES.
+                01 cmd-seed-value  PIC X(18) VALUE SPACES.
+                01 seed-value      PIC 9(18) VALUE 0.
+                *> FUNCTION CURRENT-DATE is a 21-character alphanumeric
+                *> value - moving it straight into an elementary PIC
+                *> 9(n) field like seed-value resolves to all zeros
+                *> instead of the clock digits, so it has to land in a
+                *> group item with numeric subordinate fields first, the
+                *> same way jobbanner.cob's now-stamp does.
+                01 clock-stamp.
+                    02 clock-date.
+                        03 clock-year   PIC 9999.
+                        03 clock-month  PIC 99.
+                        03 clock-day    PIC 99.
+                    02 clock-time.
+                        03 clock-hour   PIC 99.
+                        03 clock-minute PIC 99.
+                        03 clock-second PIC 99.
+                        03 clock-milis  PIC 999.
+                    02 clock-tzdata     PIC 9(4).
+                01 banner-job-name  PIC X(20) VALUE "ARRAYS".
+                01 banner-rec-count PIC 9(11) VALUE ZEROS.
+                01 banner-retcode   PIC 9(10) VALUE ZEROS.
 
         PROCEDURE DIVISION.
-            MOVE 20 TO array_size.
+            CALL "jobbanner" USING banner-job-name, "S",
+                    banner-rec-count, banner-retcode.
+            PERFORM build-seed.
             DISPLAY "I will load the array with random numbers".
             PERFORM VARYING i FROM 1 BY 1 UNTIL i > array_size
-                PERFORM get_a_random
-                MOVE item_value TO the_array(i)
-            END-PERFORM
-            
-            DISPLAY "Here is the array from my memory".
-            PERFORM VARYING i FROM 1 BY 1 UNTIL i > array_size
-                DISPLAY the_array(i)
+                CALL "randomgen" USING seed-value, i, item_value
+                MOVE item_value TO the_item(i)
             END-PERFORM
+
+            DISPLAY "Here is the array before sorting".
+            PERFORM show-the-array.
+
+            CALL "sortutil" USING the_array, array_size.
+
+            DISPLAY "Here is the array after sorting".
+            PERFORM show-the-array.
+
+            MOVE array_size TO banner-rec-count.
+            MOVE 0 TO RETURN-CODE.
+            MOVE 0 TO banner-retcode.
+            CALL "jobbanner" USING banner-job-name, "E",
+                    banner-rec-count, banner-retcode.
         STOP RUN.
 
-        get_a_random.
-            MOVE FUNCTION CURRENT-DATE TO seed.
-            COMPUTE item_value = FUNCTION RANDOM (seed + i) * 9 + 1.
-        
+        *> "-seed NNNNNNNN" on the command line makes the run
+        *> reproducible; without it, seed from the clock like before.
+        build-seed.
+            ACCEPT cmd-line-arg FROM COMMAND-LINE.
+            UNSTRING cmd-line-arg DELIMITED BY SPACE
+                    INTO cmd-seed-word cmd-seed-value
+            END-UNSTRING.
+            IF FUNCTION TRIM(cmd-seed-word) = "-seed" THEN
+                MOVE cmd-seed-value TO seed-value
+            ELSE
+                MOVE FUNCTION CURRENT-DATE TO clock-stamp
+                COMPUTE seed-value =
+                        clock-year * 10000000000000
+                        + clock-month * 100000000000
+                        + clock-day * 1000000000
+                        + clock-hour * 10000000
+                        + clock-minute * 100000
+                        + clock-second * 1000
+                        + clock-milis
+            END-IF.
+
+        show-the-array.
+            PERFORM VARYING i FROM 1 BY 1 UNTIL i > array_size
+                DISPLAY the_item(i)
+            END-PERFORM.
+
         END PROGRAM arrays.
