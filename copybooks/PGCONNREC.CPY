@@ -0,0 +1,13 @@
+      *> ***********************************************************
+      *> PGCONNREC - one record from the optional pgconnect.cfg file,
+      *> read by pgconnect.cob to build the libpq connection string
+      *> postgres.cob/postgres1.cob/postgres2.cob/postgres3.cob all
+      *> need. Any field left blank in the file falls back to the
+      *> PGHOST/PGUSER/PGPASSWORD/PGPORT environment variables those
+      *> four programs already read directly.
+      *> ***********************************************************
+       01 pg-conn-file-record.
+           02 pg-conn-file-host     PIC X(60)  VALUE SPACES.
+           02 pg-conn-file-user     PIC X(30)  VALUE SPACES.
+           02 pg-conn-file-password PIC X(60)  VALUE SPACES.
+           02 pg-conn-file-port     PIC X(10)  VALUE SPACES.
