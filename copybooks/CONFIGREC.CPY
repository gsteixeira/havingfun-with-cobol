@@ -0,0 +1,13 @@
+      *> ***********************************************************
+      *> CONFIGREC - shared job-configuration record, loaded once at
+      *> startup by loadconfig.cob from the environment variables our
+      *> jobs actually need, so every program in the suite references
+      *> the same fields instead of each wiring up its own ad hoc
+      *> ACCEPT FROM ENVIRONMENT-VALUE calls.
+      *> ***********************************************************
+       01 shared-config-record.
+           02 cfg-db-host      PIC X(60)  VALUE SPACES.
+           02 cfg-db-user      PIC X(30)  VALUE SPACES.
+           02 cfg-db-password  PIC X(60)  VALUE SPACES.
+           02 cfg-outfile-path PIC X(100) VALUE SPACES.
+           02 cfg-run-mode     PIC X(10)  VALUE SPACES.
