@@ -0,0 +1,14 @@
+      *> ***********************************************************
+      *> CUSTREC - shared customer record. user_id/username were being
+      *> independently redefined in postgres.cob, postgres1.cob,
+      *> postgres2.cob and postgres3.cob; this is the one copy all four
+      *> now COPY, with the address/status fields a real customer
+      *> master needs alongside the test table's two columns.
+      *> ***********************************************************
+       01 customer-record.
+           02 user_id       PIC 9(4)  VALUE ZEROS.
+           02 username      PIC X(50) VALUE SPACES.
+           02 cust-address  PIC X(60) VALUE SPACES.
+           02 cust-status   PIC X(01) VALUE "A".
+               88 cust-status-active   VALUE "A".
+               88 cust-status-inactive VALUE "I".
