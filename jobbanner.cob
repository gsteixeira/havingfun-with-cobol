@@ -0,0 +1,181 @@
+        *> **********************************************************************
+        *> jobbanner - shared start/end banner and audit-log writer, CALLed by
+        *> every batch program in the suite so the operations console has one
+        *> consistent "job started / job ended, elapsed N" pattern to scrape,
+        *> and so there is one AUDIT-LOG file recording what ran last night
+        *> instead of each program's console output being the only record.
+        *>
+        *>    CALL "jobbanner" USING lk-job-name, lk-action,
+        *>                           lk-rec-count, lk-return-code.
+        *>      lk-action    "S" at job start, "E" at job end.
+        *>      lk-rec-count only meaningful on "E" - pass zero if the
+        *>                   calling program has no natural record count.
+        *>      lk-return-code only meaningful on "E" - the RETURN-CODE
+        *>                   the calling program is about to exit with.
+        *>
+        *>    WORKING-STORAGE here is not INITIAL, so the start timestamp
+        *>    captured on "S" is still there in memory when "E" is CALLed
+        *>    later in the same run, the way loops.cob's counters persist
+        *>    across PERFORMs of the same paragraph. That shared storage
+        *>    only holds one job's start time at a time, though - a
+        *>    caller that itself CALLs other jobbanner-using programs
+        *>    between its own "S" and "E" (driver.cob's chain-of-steps
+        *>    is the one case in this suite) would have its own start
+        *>    time overwritten by those nested "S" calls before its "E"
+        *>    ever runs. An OPTIONAL fifth parameter, lk-start-time,
+        *>    lets a caller like that round-trip its own start time
+        *>    through its own WORKING-STORAGE instead of relying on
+        *>    jobbanner's: capture it out on "S", pass the same value
+        *>    back in on "E". Plain 4-argument callers are unaffected -
+        *>    they keep relying on jobbanner's own shared start-hour/
+        *>    start-minute/start-second the way they always have.
+        *> **********************************************************************
+        IDENTIFICATION DIVISION.
+            PROGRAM-ID. jobbanner.
+            AUTHOR. gsteixei@gmail.com
+            DATE-WRITTEN. 2021-07-12
+        ENVIRONMENT DIVISION.
+            INPUT-OUTPUT SECTION.
+                FILE-CONTROL.
+                    *> one shared log every job in the suite appends a row
+                    *> to on completion, so "what ran last night" is one
+                    *> file to check instead of scattered console output.
+                    SELECT audit-log ASSIGN TO "audit.log"
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS audit-log-status.
+        DATA DIVISION.
+            FILE SECTION.
+                FD  audit-log.
+                    01 audit-record.
+                        02 audit-job-name    PIC X(20).
+                        02 audit-start-time  PIC X(09).
+                        02 audit-end-time    PIC X(09).
+                        02 audit-elapsed     PIC X(12).
+                        02 audit-rec-count   PIC X(11).
+                        02 audit-return-code PIC X(10).
+            WORKING-STORAGE SECTION.
+                01 start-time-data.
+                    02 start-hour    PIC 99 VALUE ZERO.
+                    02 start-minute  PIC 99 VALUE ZERO.
+                    02 start-second  PIC 99 VALUE ZERO.
+                01 now-stamp.
+                    02 now-date.
+                        03 now-year   PIC 9999 VALUE ZERO.
+                        03 now-month  PIC 99 VALUE ZERO.
+                        03 now-day    PIC 99 VALUE ZERO.
+                    02 now-time.
+                        03 now-hour   PIC 99 VALUE ZERO.
+                        03 now-minute PIC 99 VALUE ZERO.
+                        03 now-second PIC 99 VALUE ZERO.
+                        03 now-milis  PIC 999 VALUE ZERO.
+                    02 now-tzdata     PIC 9(4) VALUE ZERO.
+                01 audit-log-status  PIC X(02) VALUE "00".
+                01 elapsed-seconds   PIC S9(8) VALUE ZERO.
+                01 display-elapsed   PIC Z(7)9 VALUE ZERO.
+                01 display-rec-count PIC Z(10)9 VALUE ZERO.
+                01 display-retcode   PIC Z(9)9 VALUE ZERO.
+            LINKAGE SECTION.
+                01 lk-job-name       PIC X(20).
+                01 lk-action         PIC X(01).
+                01 lk-rec-count      PIC 9(11) VALUE ZERO.
+                01 lk-return-code    PIC 9(10) VALUE ZERO.
+                01 lk-start-time.
+                    02 lk-start-hour    PIC 99.
+                    02 lk-start-minute  PIC 99.
+                    02 lk-start-second  PIC 99.
+        *> *********************************************************************
+        PROCEDURE DIVISION USING lk-job-name, lk-action,
+                                  lk-rec-count, lk-return-code,
+                                  OPTIONAL lk-start-time.
+            EVALUATE lk-action
+                WHEN "S"
+                    PERFORM banner-start
+                WHEN "E"
+                    PERFORM banner-end
+                WHEN OTHER
+                    DISPLAY "jobbanner: unrecognized action " lk-action
+            END-EVALUATE.
+            GOBACK.
+
+            *> stamps the job's start time, remembers it for banner-end's
+            *> elapsed calculation, and prints the opening banner line.
+            banner-start.
+                MOVE FUNCTION CURRENT-DATE TO now-stamp.
+                MOVE now-hour   TO start-hour.
+                MOVE now-minute TO start-minute.
+                MOVE now-second TO start-second.
+                IF NUMBER-OF-CALL-PARAMETERS >= 5 THEN
+                    MOVE start-hour   TO lk-start-hour
+                    MOVE start-minute TO lk-start-minute
+                    MOVE start-second TO lk-start-second
+                END-IF.
+                DISPLAY "===== JOB " FUNCTION TRIM(lk-job-name)
+                        " STARTED " now-hour ":" now-minute ":"
+                        now-second " =====".
+                EXIT.
+
+            *> prints the closing banner line with elapsed seconds since
+            *> banner-start, then appends one row to the shared audit log.
+            banner-end.
+                MOVE FUNCTION CURRENT-DATE TO now-stamp.
+                IF NUMBER-OF-CALL-PARAMETERS >= 5 THEN
+                    *> the caller round-tripped its own start time back
+                    *> in, rather than trusting whatever nested "S"/"E"
+                    *> pairs may have overwritten jobbanner's own copy
+                    *> with in the meantime.
+                    MOVE lk-start-hour   TO start-hour
+                    MOVE lk-start-minute TO start-minute
+                    MOVE lk-start-second TO start-second
+                END-IF.
+                COMPUTE elapsed-seconds =
+                        (now-hour * 3600 + now-minute * 60 + now-second)
+                        - (start-hour * 3600 + start-minute * 60
+                           + start-second).
+                IF elapsed-seconds < 0 THEN
+                    *> the run crossed midnight - add a day's worth of
+                    *> seconds back rather than show a negative elapsed.
+                    ADD 86400 TO elapsed-seconds
+                END-IF.
+                MOVE elapsed-seconds TO display-elapsed.
+                DISPLAY "===== JOB " FUNCTION TRIM(lk-job-name)
+                        " ENDED " now-hour ":" now-minute ":" now-second
+                        ", ELAPSED " FUNCTION TRIM(display-elapsed)
+                        "s, RETURN-CODE " lk-return-code " =====".
+                PERFORM write-audit-row.
+                EXIT.
+
+            *> one fixed-width row per job run: name, start, end, elapsed,
+            *> record count, return code - enough for an operator or a
+            *> later reconciliation job to balance last night's run.
+            write-audit-row.
+                MOVE lk-rec-count TO display-rec-count.
+                MOVE lk-return-code TO display-retcode.
+                *> OPEN EXTEND fails if audit.log has never been written
+                *> before (status 35 - file does not exist); fall back to
+                *> OPEN OUTPUT just that first time to create it.
+                OPEN EXTEND audit-log.
+                IF audit-log-status = "35" THEN
+                    OPEN OUTPUT audit-log
+                END-IF.
+                MOVE SPACES TO audit-record.
+                *> lk-job-name is fresh on every CALL, unlike the shared
+                *> saved-job-name below - use it so a nested job's own
+                *> "S"/"E" pair can't leave this row reporting the
+                *> wrong job name.
+                MOVE lk-job-name TO audit-job-name.
+                STRING start-hour ":" start-minute ":" start-second
+                    INTO audit-start-time
+                END-STRING.
+                STRING now-hour ":" now-minute ":" now-second
+                    INTO audit-end-time
+                END-STRING.
+                STRING FUNCTION TRIM(display-elapsed) "s"
+                    INTO audit-elapsed
+                END-STRING.
+                MOVE FUNCTION TRIM(display-rec-count) TO audit-rec-count.
+                MOVE FUNCTION TRIM(display-retcode) TO audit-return-code.
+                WRITE audit-record.
+                CLOSE audit-log.
+                EXIT.
+
+        END PROGRAM jobbanner.
