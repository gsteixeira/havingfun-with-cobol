@@ -8,8 +8,13 @@
                 01 result      PIC X(40) VALUE SPACES.
                 01 points      PIC 99    VALUE ZEROS.
                 01 counter     PIC 9     VALUE ZEROS.
+                01 banner-job-name  PIC X(20) VALUE "STR".
+                01 banner-rec-count PIC 9(11) VALUE ZEROS.
+                01 banner-retcode   PIC 9(10) VALUE ZEROS.
 
         PROCEDURE DIVISION.
+            CALL "jobbanner" USING banner-job-name, "S",
+                    banner-rec-count, banner-retcode.
             MOVE 3 TO points.
             STRING  one DELIMITED BY SIZE
                     two DELIMITED BY ','
@@ -32,6 +37,10 @@
             DISPLAY one.
             DISPLAY two.
             DISPLAY three.
+            MOVE 0 TO RETURN-CODE.
+            MOVE 0 TO banner-retcode.
+            CALL "jobbanner" USING banner-job-name, "E",
+                    banner-rec-count, banner-retcode.
             STOP RUN.
         
                 
