@@ -2,11 +2,67 @@
             PROGRAM-ID. cmdline.
         DATA DIVISION.
             WORKING-STORAGE SECTION.
-                01  first-arg          PIC X(10)         VALUE SPACES.
+                *> cmdline is now a real parameter-driven job driver:
+                *> "cmdline <run-date> <environment> <mode>" with mode
+                *> one of LOAD, VALIDATE or REPORT, routed to the
+                *> matching paragraph - one consistent entry point
+                *> pattern instead of every batch program inventing
+                *> its own ACCEPT handling.
+                01  cmd-line-full      PIC X(60)         VALUE SPACES.
+                01  run-date-arg       PIC X(10)         VALUE SPACES.
+                01  environment-arg    PIC X(10)         VALUE SPACES.
+                01  mode-arg           PIC X(10)         VALUE SPACES.
+                01  banner-job-name     PIC X(20) VALUE "CMDLINE".
+                01  banner-rec-count    PIC 9(11) VALUE ZEROS.
+                01  banner-retcode      PIC 9(10) VALUE ZEROS.
 
         PROCEDURE DIVISION.
             MAINLINE.
-                ACCEPT first-arg FROM COMMAND-LINE.
-                DISPLAY "You said " first-arg.
+                CALL "jobbanner" USING banner-job-name, "S",
+                        banner-rec-count, banner-retcode.
+                ACCEPT cmd-line-full FROM COMMAND-LINE.
+                UNSTRING cmd-line-full DELIMITED BY SPACE
+                    INTO run-date-arg, environment-arg, mode-arg
+                END-UNSTRING.
+                DISPLAY "run-date: " run-date-arg
+                        "  environment: " environment-arg
+                        "  mode: " mode-arg.
+                EVALUATE mode-arg
+                    WHEN "LOAD"
+                        PERFORM do-load
+                    WHEN "VALIDATE"
+                        PERFORM do-validate
+                    WHEN "REPORT"
+                        PERFORM do-report
+                    WHEN OTHER
+                        DISPLAY "cmdline: unrecognized mode '"
+                                FUNCTION TRIM(mode-arg)
+                                "' - expected LOAD, VALIDATE or REPORT"
+                        MOVE 16 TO RETURN-CODE
+                        MOVE 16 TO banner-retcode
+                        CALL "jobbanner" USING banner-job-name, "E",
+                                banner-rec-count, banner-retcode
+                        STOP RUN
+                END-EVALUATE.
+                MOVE 0 TO RETURN-CODE.
+                MOVE 0 TO banner-retcode.
+                CALL "jobbanner" USING banner-job-name, "E",
+                        banner-rec-count, banner-retcode.
             STOP RUN.
+
+            do-load.
+                DISPLAY "cmdline: LOAD for run-date "
+                        FUNCTION TRIM(run-date-arg) " in "
+                        FUNCTION TRIM(environment-arg).
+
+            do-validate.
+                DISPLAY "cmdline: VALIDATE for run-date "
+                        FUNCTION TRIM(run-date-arg) " in "
+                        FUNCTION TRIM(environment-arg).
+
+            do-report.
+                DISPLAY "cmdline: REPORT for run-date "
+                        FUNCTION TRIM(run-date-arg) " in "
+                        FUNCTION TRIM(environment-arg).
+
         END PROGRAM cmdline.
