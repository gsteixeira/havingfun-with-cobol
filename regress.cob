@@ -0,0 +1,341 @@
+        *> **********************************************************************
+        *> Fixture-driven regression check for the batch job stream.
+        *> Each check-* paragraph compares a known input against a known
+        *> expected result and adds to the PASS/FAIL/SKIPPED counters -
+        *> a check that can't run in a given environment (no live
+        *> Postgres, outfile.txt not produced yet) is SKIPPED rather
+        *> than FAILED, the same "can't tell yet" distinction
+        *> postgres.cob's own connect-with-retry makes before finally
+        *> giving up.
+        *>
+        *>    check-sort         the bubble sort behind arrays.cob, via
+        *>                       a direct CALL "sortutil" against a
+        *>                       fixed fixture table.
+        *>    check-primes       the divisibility test behind primes.cob,
+        *>                       checked inline against a fixture list
+        *>                       of known primes and non-primes - run as
+        *>                       its own indexed-file job step, primes.cob
+        *>                       itself is not something this harness
+        *>                       can CALL and get control back from.
+        *>    check-outfile      files.cob's outfile.txt round trip:
+        *>                       re-reads whatever files.cob's own last
+        *>                       run left behind and recomputes the
+        *>                       additive checksum against the trailer,
+        *>                       the same balancing check files.cob
+        *>                       itself performs on its full-file
+        *>                       read-back. SKIPPED if files.cob hasn't
+        *>                       been run yet in this environment - run
+        *>                       it first (see driver.cob).
+        *>    check-postgres     a live SELECT COUNT(*) against the
+        *>                       "test" table postgres.cob's own header
+        *>                       comment documents creating. SKIPPED if
+        *>                       no database is reachable.
+        *>
+        *>    cobc -x -o regress regress.cob sortutil.cob jobbanner.cob
+        *>            -lpq
+        *> **********************************************************************
+        IDENTIFICATION DIVISION.
+            PROGRAM-ID. regress.
+            AUTHOR. gsteixei@gmail.com
+            DATE-WRITTEN. 2026-08-09
+        ENVIRONMENT DIVISION.
+            INPUT-OUTPUT SECTION.
+                FILE-CONTROL.
+                    *> same layout files.cob's the_file uses for
+                    *> outfile.txt - kept in sync with files.cob by
+                    *> hand, the same way reconcile.cob's copy is.
+                    SELECT the_file ASSIGN TO "outfile.txt"
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE IS SEQUENTIAL
+                        RECORD KEY IS line_id
+                        FILE STATUS IS the-file-status.
+        DATA DIVISION.
+            FILE SECTION.
+                FD  the_file.
+                    01 line_record.
+                        02 line_id   PIC 99.
+                        02 rec-type  PIC X(01).
+                            88 rec-is-header  VALUE "H".
+                            88 rec-is-detail  VALUE "D".
+                            88 rec-is-trailer VALUE "T".
+                        02 rec-data  PIC X(43) VALUE SPACES.
+                        02 trailer-data REDEFINES rec-data.
+                            03 trailer-count     PIC 9(06).
+                            03 trailer-checksum  PIC 9(09).
+                            03 FILLER            PIC X(28).
+                        02 detail-data REDEFINES rec-data.
+                            03 line_tx    PIC X(12).
+                            03 FILLER     PIC X(31).
+            WORKING-STORAGE SECTION.
+                01 the-file-status  PIC X(02) VALUE "00".
+                01 checks-run       PIC 9(04) VALUE ZERO.
+                01 checks-passed    PIC 9(04) VALUE ZERO.
+                01 checks-failed    PIC 9(04) VALUE ZERO.
+                01 checks-skipped   PIC 9(04) VALUE ZERO.
+
+                *> ---- check-sort fixtures ----
+                01 sort-fixture-size PIC 9(4) VALUE 5.
+                01 sort-fixture-values.
+                    02 FILLER PIC 9(9) VALUE 40.
+                    02 FILLER PIC 9(9) VALUE 10.
+                    02 FILLER PIC 9(9) VALUE 30.
+                    02 FILLER PIC 9(9) VALUE 20.
+                    02 FILLER PIC 9(9) VALUE 50.
+                01 sort-fixture-array REDEFINES sort-fixture-values.
+                    02 sort-fixture-item PIC 9(9) OCCURS 5 TIMES.
+                01 sort-expected-values.
+                    02 FILLER PIC 9(9) VALUE 10.
+                    02 FILLER PIC 9(9) VALUE 20.
+                    02 FILLER PIC 9(9) VALUE 30.
+                    02 FILLER PIC 9(9) VALUE 40.
+                    02 FILLER PIC 9(9) VALUE 50.
+                01 sort-expected-array REDEFINES sort-expected-values.
+                    02 sort-expected-item PIC 9(9) OCCURS 5 TIMES.
+                01 sort-idx          PIC 9(4) VALUE ZERO.
+                01 sort-mismatch     PIC 9 VALUE ZERO.
+                    88 sort-has-mismatch VALUE 1.
+
+                *> ---- check-primes fixtures ----
+                *> the first four are known primes, the last two are
+                *> known composites - primes.cob's own PERFORM VARYING
+                *> divisor loop is reproduced in check-one-prime below.
+                01 prime-fixture-count PIC 9(2) VALUE 6.
+                01 prime-fixture-values.
+                    02 FILLER PIC 9(6) VALUE 2.
+                    02 FILLER PIC 9    VALUE 1.
+                    02 FILLER PIC 9(6) VALUE 3.
+                    02 FILLER PIC 9    VALUE 1.
+                    02 FILLER PIC 9(6) VALUE 17.
+                    02 FILLER PIC 9    VALUE 1.
+                    02 FILLER PIC 9(6) VALUE 23.
+                    02 FILLER PIC 9    VALUE 1.
+                    02 FILLER PIC 9(6) VALUE 4.
+                    02 FILLER PIC 9    VALUE 0.
+                    02 FILLER PIC 9(6) VALUE 9.
+                    02 FILLER PIC 9    VALUE 0.
+                01 prime-fixture-array REDEFINES prime-fixture-values.
+                    02 pfv-entry OCCURS 6 TIMES.
+                        03 pfv-number PIC 9(6).
+                        03 pfv-flag   PIC 9.
+                01 pf-idx            PIC 9(2) VALUE ZERO.
+                01 pf-divisor        PIC 9(6) VALUE ZERO.
+                01 pf-res-float      PIC 9(6)V9(4) VALUE ZEROS.
+                01 pf-res-int        PIC 9(6) VALUE ZEROS.
+                01 pf-computed-flag  PIC 9 VALUE ZERO.
+                01 pf-mismatch       PIC 9 VALUE ZERO.
+                    88 pf-has-mismatch VALUE 1.
+
+                *> ---- check-outfile working fields ----
+                01 outfile-checksum  PIC 9(09) VALUE ZERO.
+                01 outfile-idx       PIC 99 VALUE ZERO.
+                01 outfile-mismatch  PIC 9 VALUE ZERO.
+                    88 outfile-has-mismatch VALUE 1.
+
+                *> ---- check-postgres working fields ----
+                01 conn_string       PIC X(200) VALUE SPACES.
+                01 connection        USAGE POINTER.
+                01 pg-cursor         USAGE POINTER.
+                01 pg-status         USAGE BINARY-LONG.
+                01 pg-query          PIC X(80) VALUE SPACES.
+                01 result_pointer    USAGE POINTER.
+                01 result_string     PIC X(60) BASED.
+                01 result_data       PIC X(60) VALUE SPACES.
+
+                01 banner-job-name   PIC X(20) VALUE "REGRESS".
+                01 banner-rec-count  PIC 9(11) VALUE ZEROS.
+                01 banner-retcode    PIC 9(10) VALUE ZEROS.
+        *> *********************************************************************
+        PROCEDURE DIVISION.
+            CALL "jobbanner" USING banner-job-name, "S",
+                    banner-rec-count, banner-retcode.
+
+            PERFORM check-sort.
+            PERFORM check-primes.
+            PERFORM check-outfile.
+            PERFORM check-postgres.
+
+            DISPLAY " ".
+            DISPLAY "regress: " checks-run " run, " checks-passed
+                    " passed, " checks-failed " failed, "
+                    checks-skipped " skipped".
+            MOVE checks-run TO banner-rec-count.
+            IF checks-failed > 0 THEN
+                MOVE 8 TO RETURN-CODE
+                MOVE 8 TO banner-retcode
+            ELSE
+                MOVE 0 TO RETURN-CODE
+                MOVE 0 TO banner-retcode
+            END-IF.
+            CALL "jobbanner" USING banner-job-name, "E",
+                    banner-rec-count, banner-retcode.
+            GOBACK.
+
+            *> the bubble sort behind arrays.cob, via the same
+            *> "sortutil" CALL arrays.cob itself makes.
+            check-sort.
+                ADD 1 TO checks-run.
+                CALL "sortutil" USING sort-fixture-array,
+                        sort-fixture-size.
+                MOVE 0 TO sort-mismatch.
+                PERFORM VARYING sort-idx FROM 1 BY 1
+                        UNTIL sort-idx > sort-fixture-size
+                    IF sort-fixture-item(sort-idx)
+                            NOT = sort-expected-item(sort-idx) THEN
+                        MOVE 1 TO sort-mismatch
+                    END-IF
+                END-PERFORM.
+                IF sort-has-mismatch THEN
+                    DISPLAY "FAIL check-sort: sortutil did not "
+                            "produce the expected ascending order"
+                    ADD 1 TO checks-failed
+                ELSE
+                    DISPLAY "PASS check-sort"
+                    ADD 1 TO checks-passed
+                END-IF.
+                EXIT.
+
+            *> the divisibility test behind primes.cob, checked against
+            *> a fixture list of known primes and composites.
+            check-primes.
+                ADD 1 TO checks-run.
+                MOVE 0 TO pf-mismatch.
+                PERFORM VARYING pf-idx FROM 1 BY 1
+                        UNTIL pf-idx > prime-fixture-count
+                    PERFORM check-one-prime
+                    IF pf-computed-flag NOT = pfv-flag(pf-idx) THEN
+                        MOVE 1 TO pf-mismatch
+                        DISPLAY "  mismatch on " pfv-number(pf-idx)
+                                ": expected " pfv-flag(pf-idx)
+                                " got " pf-computed-flag
+                    END-IF
+                END-PERFORM.
+                IF pf-has-mismatch THEN
+                    DISPLAY "FAIL check-primes: primality test "
+                            "disagreed with a fixture value"
+                    ADD 1 TO checks-failed
+                ELSE
+                    DISPLAY "PASS check-primes"
+                    ADD 1 TO checks-passed
+                END-IF.
+                EXIT.
+
+            *> same PERFORM VARYING divisor loop primes.cob's own
+            *> mainline runs, against pfv-number(pf-idx).
+            check-one-prime.
+                MOVE 1 TO pf-computed-flag.
+                IF pfv-number(pf-idx) < 2 THEN
+                    MOVE 0 TO pf-computed-flag
+                ELSE
+                    PERFORM VARYING pf-divisor FROM 2 BY 1
+                            UNTIL pf-divisor >= pfv-number(pf-idx)
+                        COMPUTE pf-res-float =
+                                pfv-number(pf-idx) / pf-divisor
+                        MOVE pf-res-float TO pf-res-int
+                        IF pf-res-int = pf-res-float THEN
+                            MOVE 0 TO pf-computed-flag
+                            EXIT PERFORM
+                        END-IF
+                    END-PERFORM
+                END-IF.
+                EXIT.
+
+            *> re-derives the same additive checksum files.cob's own
+            *> full-file read-back computes, and checks it against the
+            *> trailer files.cob wrote - the round trip is intact only
+            *> if the two agree. SKIPPED, not FAILED, when files.cob
+            *> hasn't produced outfile.txt yet in this environment.
+            check-outfile.
+                ADD 1 TO checks-run.
+                OPEN INPUT the_file.
+                IF the-file-status NOT = "00" THEN
+                    DISPLAY "SKIP check-outfile: outfile.txt not "
+                            "available - run files.cob first"
+                    ADD 1 TO checks-skipped
+                ELSE
+                    MOVE 0 TO outfile-checksum
+                    MOVE 0 TO outfile-mismatch
+                    PERFORM UNTIL the-file-status NOT = "00"
+                        READ the_file NEXT RECORD
+                            AT END CONTINUE
+                        END-READ
+                        IF the-file-status = "00" AND rec-is-detail THEN
+                            PERFORM VARYING outfile-idx FROM 1 BY 1
+                                    UNTIL outfile-idx > 12
+                                ADD FUNCTION ORD(line_tx(outfile-idx:1))
+                                        TO outfile-checksum
+                            END-PERFORM
+                        END-IF
+                        IF the-file-status = "00" AND rec-is-trailer
+                                AND trailer-checksum
+                                        NOT = outfile-checksum THEN
+                            MOVE 1 TO outfile-mismatch
+                        END-IF
+                    END-PERFORM
+                    CLOSE the_file
+                    IF outfile-has-mismatch THEN
+                        DISPLAY "FAIL check-outfile: recomputed "
+                                "checksum does not balance against "
+                                "the trailer"
+                        ADD 1 TO checks-failed
+                    ELSE
+                        DISPLAY "PASS check-outfile"
+                        ADD 1 TO checks-passed
+                    END-IF
+                END-IF.
+                EXIT.
+
+            *> a live SELECT COUNT(*) against postgres.cob's own "test"
+            *> fixture table (see postgres.cob's header comment for the
+            *> CREATE TABLE/INSERT statements that seed it). SKIPPED,
+            *> not FAILED, when no database is reachable, the same
+            *> distinction postgres.cob's connect-with-retry makes
+            *> before it finally gives up.
+            check-postgres.
+                ADD 1 TO checks-run.
+                PERFORM build-conn-string.
+                CALL "PQconnectdb" USING conn_string
+                        RETURNING connection.
+                CALL "PQstatus" USING BY VALUE connection
+                        RETURNING pg-status.
+                IF pg-status NOT = 0 THEN
+                    DISPLAY "SKIP check-postgres: no database "
+                            "reachable"
+                    ADD 1 TO checks-skipped
+                ELSE
+                    MOVE "SELECT COUNT(*) FROM test;" TO pg-query
+                    CALL "PQexec" USING BY VALUE connection
+                                        BY REFERENCE pg-query x"00"
+                            RETURNING pg-cursor END-CALL
+                    CALL "PQresultStatus" USING BY VALUE pg-cursor
+                            RETURNING pg-status END-CALL
+                    IF pg-status NOT = 2 THEN
+                        DISPLAY "FAIL check-postgres: SELECT "
+                                "COUNT(*) FROM test did not succeed"
+                        ADD 1 TO checks-failed
+                    ELSE
+                        CALL "PQgetvalue" USING BY VALUE pg-cursor
+                                BY VALUE 0 BY VALUE 0
+                                RETURNING result_pointer END-CALL
+                        SET ADDRESS OF result_string TO result_pointer
+                        STRING result_string DELIMITED BY x"00"
+                            INTO result_data
+                        END-STRING
+                        DISPLAY "PASS check-postgres: test table has "
+                                FUNCTION TRIM(result_data) " row(s)"
+                        ADD 1 TO checks-passed
+                    END-IF
+                    CALL "PQfinish" USING BY VALUE connection
+                            RETURNING OMITTED
+                END-IF.
+                EXIT.
+
+            *> connection parameters (host/user/password/port) now come
+            *> from the shared pgconnect routine instead of this
+            *> program's own copy of the lookup - see pgconnect.cob for
+            *> the file-then-environment-then-default order it resolves
+            *> them in.
+            build-conn-string.
+                CALL "pgconnect" USING conn_string.
+                EXIT.
+
+        END PROGRAM regress.
