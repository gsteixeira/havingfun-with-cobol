@@ -9,8 +9,13 @@ DATA DIVISION.
         01 b         PIC 999 VALUE ZEROS.
         01 i         PIC 999 VALUE ZEROS.
         01 nth       PIC 999 VALUE ZEROS.
+        01 banner-job-name  PIC X(20) VALUE "FIBONACCI".
+        01 banner-rec-count PIC 9(11) VALUE ZEROS.
+        01 banner-retcode   PIC 9(10) VALUE ZEROS.
 
 PROCEDURE DIVISION.
+    CALL "jobbanner" USING banner-job-name, "S",
+            banner-rec-count, banner-retcode.
     DISPLAY "The fibonacci sequence".
     MOVE 0 TO a.
     MOVE 1 TO b.
@@ -20,4 +25,8 @@ PROCEDURE DIVISION.
         MOVE b TO a
         MOVE nth TO b
     END-PERFORM
+    MOVE 0 TO RETURN-CODE.
+    MOVE 0 TO banner-retcode.
+    CALL "jobbanner" USING banner-job-name, "E",
+            banner-rec-count, banner-retcode.
 STOP RUN.
