@@ -0,0 +1,48 @@
+        *> **********************************************************************
+        *> sortutil - a general-purpose ascending bubble sort for a small
+        *> in-memory numeric table, CALLable by any batch job that needs to
+        *> sort a control-total array before a report prints it. Replaces
+        *> the one-off arrays.cob demo that sorted nothing and overflowed
+        *> its own OCCURS 10 table by loading 20 items into it.
+        *>
+        *>    CALL "sortutil" USING su-table, su-count.
+        *>      su-table  the caller's table, one PIC 9(9) entry per item.
+        *>      su-count  how many of those entries are actually in use.
+        *> **********************************************************************
+        IDENTIFICATION DIVISION.
+            PROGRAM-ID. sortutil.
+            AUTHOR. gsteixei@gmail.com
+            DATE-WRITTEN. 2021-07-13
+        DATA DIVISION.
+            WORKING-STORAGE SECTION.
+                01 su-temp        PIC 9(9) VALUE ZERO.
+                01 su-did-swap    PIC 9 VALUE ZERO.
+                    88 su-table-was-swapped VALUE 1.
+            LINKAGE SECTION.
+                01 su-table.
+                    02 su-entry PIC 9(9) OCCURS 1 TO 9999 TIMES
+                            DEPENDING ON su-count
+                            INDEXED BY su-idx.
+                01 su-count       PIC 9(4).
+        *> *********************************************************************
+        PROCEDURE DIVISION USING su-table, su-count.
+            PERFORM bubble-sort-pass
+                WITH TEST AFTER UNTIL NOT su-table-was-swapped.
+            GOBACK.
+
+            *> one full pass, swapping each out-of-order adjacent pair;
+            *> repeated by the caller until a pass makes no swaps at all.
+            bubble-sort-pass.
+                MOVE 0 TO su-did-swap.
+                PERFORM VARYING su-idx FROM 1 BY 1
+                        UNTIL su-idx >= su-count
+                    IF su-entry(su-idx) > su-entry(su-idx + 1) THEN
+                        MOVE su-entry(su-idx) TO su-temp
+                        MOVE su-entry(su-idx + 1) TO su-entry(su-idx)
+                        MOVE su-temp TO su-entry(su-idx + 1)
+                        MOVE 1 TO su-did-swap
+                    END-IF
+                END-PERFORM.
+                EXIT.
+
+        END PROGRAM sortutil.
