@@ -1,48 +1,501 @@
         IDENTIFICATION DIVISION.
             PROGRAM-ID. files.
-            
+
         ENVIRONMENT DIVISION.
             INPUT-OUTPUT SECTION.
                 FILE-CONTROL.
+                    *> ISAM/VSAM-style indexed file keyed on line_id, so
+                    *> a lookup or maintenance program can random-access
+                    *> one record by ID instead of scanning the whole
+                    *> file the way a LINE SEQUENTIAL org would require.
+                    *> DYNAMIC access still allows the full-file listing
+                    *> loop to read sequentially in key order.
                     SELECT the_file ASSIGN TO "outfile.txt"
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE IS DYNAMIC
+                        RECORD KEY IS line_id
+                        FILE STATUS IS the-file-status.
+
+                    *> a one-record checkpoint file for the full-file
+                    *> read loop below: the last line_id fully
+                    *> processed is written here after every record, so
+                    *> a run that is killed partway through can restart
+                    *> just past where it left off instead of
+                    *> reprocessing the whole file.
+                    SELECT checkpoint-file ASSIGN TO "files.ckpt"
                         ORGANIZATION IS LINE SEQUENTIAL
-                        ACCESS MODE IS SEQUENTIAL.
-        
+                        FILE STATUS IS checkpoint-file-status.
+
         DATA DIVISION.
             FILE SECTION.
+                *> line_record carries three kinds of rows, told apart
+                *> by rec-type: one header, N details, one trailer.
+                *> line_id is now the record key shared by every kind -
+                *> 00 reserved for the header, 99 reserved for the
+                *> trailer, 01-98 for detail lines - so header, every
+                *> detail and the trailer can each be fetched directly
+                *> by key instead of only by a sequential scan.
+                *> rec-data is laid out one way per kind via REDEFINES,
+                *> the way a mainframe extract file would carry
+                *> header/detail/trailer in one FD.
                 FD  the_file.
                     01 line_record.
-                        02 line_id  PIC 99 VALUE ZERO.
-                        02 line_tx  PIC X(12) VALUE SPACES.
+                        02 line_id           PIC 99.
+                        02 rec-type          PIC X(01).
+                            88 rec-is-header    VALUE "H".
+                            88 rec-is-detail    VALUE "D".
+                            88 rec-is-trailer   VALUE "T".
+                        02 rec-data              PIC X(43) VALUE SPACES.
+                        02 header-data REDEFINES rec-data.
+                            03 header-run-date   PIC X(08).
+                            03 header-run-id     PIC X(06).
+                            03 filler            PIC X(29).
+                        02 detail-data REDEFINES rec-data.
+                            03 line_tx           PIC X(12).
+                            *> the Postgres user_id this detail line
+                            *> corresponds to, so reconcile.cob has a
+                            *> real shared key against extract.txt
+                            *> instead of coincidentally lining line_id
+                            *> up with user_id.
+                            03 detail-user-id    PIC 9(4).
+                            03 filler            PIC X(27).
+                        02 trailer-data REDEFINES rec-data.
+                            03 trailer-count     PIC 9(06).
+                            03 trailer-checksum  PIC 9(09).
+                            03 filler            PIC X(28).
+
+                *> one PIC 99 record: the last line_id the read loop
+                *> fully finished with, or ZEROS when there is nothing
+                *> to resume.
+                FD  checkpoint-file.
+                    01 checkpoint-record        PIC 99.
             WORKING-STORAGE SECTION.
                 01 end_of_file      PIC 9 VALUE ZERO.
-   
+                01 the-file-status  PIC X(02) VALUE "00".
+                01 detail-count     PIC 9(06) VALUE ZERO.
+                *> checkpoint/restart state for the full-file read loop.
+                01 checkpoint-file-status  PIC X(02) VALUE "00".
+                01 resume-line-id          PIC 99 VALUE ZERO.
+                01 resuming-run            PIC 9 VALUE ZERO.
+                    88 run-is-resuming VALUE 1.
+                *> control total: a simple sum of the character codes
+                *> of every line_tx written/read, carried in the
+                *> trailer so a downstream job can balance the file.
+                01 run-checksum     PIC 9(09) VALUE ZERO.
+                01 checksum-idx     PIC 99 VALUE ZERO.
+                *> used by the_file's correct-by-id paragraph, so a single
+                *> bad line_tx can be fixed with a REWRITE instead of
+                *> regenerating the whole file.
+                01 correction-id    PIC 99 VALUE ZERO.
+                01 correction-tx    PIC X(12) VALUE SPACES.
+                01 correction-found PIC 9 VALUE ZERO.
+                    88 correction-was-found VALUE 1.
+                *> sequence-check state for the full-file read loop:
+                *> last-line-id remembers the previous detail's
+                *> line_id so each new one can be checked against it.
+                01 last-line-id     PIC 99 VALUE ZERO.
+                01 have-last-id     PIC 9 VALUE ZERO.
+                    88 have-a-last-id VALUE 1.
+                *> a "-preview" (or "-p") command-line flag stops short
+                *> of OPENing the_file for OUTPUT, so a new line_tx
+                *> value can be sanity-checked before it overwrites a
+                *> populated file.
+                01 cmd-line-arg     PIC X(20) VALUE SPACES.
+                01 preview-mode     PIC 9 VALUE ZERO.
+                    88 preview-mode-on VALUE 1.
+                *> a "-mask" command-line flag obscures line_tx before
+                *> it is written, for a run whose extract is sensitive
+                *> enough that outfile.txt should not carry it in the
+                *> clear.
+                01 mask-mode        PIC 9 VALUE ZERO.
+                    88 mask-mode-on VALUE 1.
+                01 mask-idx         PIC 99 VALUE ZERO.
+                *> a "-delete" command-line flag exercises delete-line-
+                *> record below against a demo line_id, the way -mask
+                *> and -preview each exercise their own capability.
+                01 delete-mode      PIC 9 VALUE ZERO.
+                    88 delete-mode-on VALUE 1.
+                01 deletion-id      PIC 99 VALUE ZERO.
+                01 deletion-found   PIC 9 VALUE ZERO.
+                    88 deletion-was-found VALUE 1.
+                *> shared validinput routine checks line_tx for the
+                *> same oversized/non-printable conditions palindrome
+                *> checks the_word for, before a detail line is ever
+                *> written.
+                01 line-tx-length      PIC 9(3) VALUE 12.
+                01 line-tx-max-length  PIC 9(3) VALUE 12.
+                01 line-tx-valid-code  PIC 9 VALUE ZERO.
+                    88 line-tx-is-valid VALUE 0.
+                01 line-tx-invalid-reason PIC X(60) VALUE SPACES.
+                *> RETURN-CODE follows the usual batch convention: 0
+                *> clean, 4 a balancing warning the job still finished,
+                *> so a scheduler can tell "ran but check it" from
+                *> "ran fine".
+                01 run-warning      PIC 9 VALUE ZERO.
+                    88 run-had-warning VALUE 1.
+                *> start/end timestamps around the full-file read loop,
+                *> handed to the shared elapsedtime routine for the
+                *> record-count/runtime summary below.
+                01 run-start-timestamp  PIC X(21) VALUE SPACES.
+                01 run-end-timestamp    PIC X(21) VALUE SPACES.
+                01 run-elapsed-seconds  PIC S9(9) VALUE ZERO.
+                *> job-name/rec-count/return-code passed to the shared
+                *> start/end banner every program in the suite calls for
+                *> a consistent console log and a row in the audit log.
+                01 banner-job-name  PIC X(20) VALUE "FILES".
+                01 banner-rec-count PIC 9(11) VALUE ZEROS.
+                01 banner-retcode   PIC 9(10) VALUE ZEROS.
+
         PROCEDURE DIVISION.
-        
+
+            CALL "jobbanner" USING banner-job-name, "S",
+                    banner-rec-count, banner-retcode.
+            ACCEPT cmd-line-arg FROM COMMAND-LINE.
+            IF cmd-line-arg = "-preview" OR cmd-line-arg = "-p" THEN
+                MOVE 1 TO preview-mode
+            END-IF.
+            IF cmd-line-arg = "-mask" THEN
+                MOVE 1 TO mask-mode
+            END-IF.
+            IF cmd-line-arg = "-delete" THEN
+                MOVE 1 TO delete-mode
+            END-IF.
+            IF preview-mode-on THEN
+                PERFORM preview-the-run
+                MOVE 0 TO RETURN-CODE
+                MOVE 0 TO banner-retcode
+                CALL "jobbanner" USING banner-job-name, "E",
+                        banner-rec-count, banner-retcode
+                GOBACK
+            END-IF.
+
+            *> write a run: header, two detail lines, trailer.
+            *> the record area is not blanked by the VALUE clauses on
+            *> the FD above, so each record is space-filled explicitly
+            *> before it is populated and written.
+            OPEN OUTPUT the_file.
+            MOVE SPACES TO line_record.
+            MOVE 0 TO line_id.
+            SET rec-is-header TO TRUE.
+            MOVE FUNCTION CURRENT-DATE(1:8) TO header-run-date.
+            MOVE "RUN01"     TO header-run-id.
+            WRITE line_record.
+
+            MOVE SPACES TO line_record.
+            MOVE 1 TO line_id.
+            SET rec-is-detail TO TRUE.
+            MOVE "First line!" TO line_tx.
+            MOVE 1 TO detail-user-id.
+            PERFORM validate-line-tx.
+            IF mask-mode-on THEN
+                PERFORM mask-line-tx
+            END-IF.
+            PERFORM add-to-checksum.
+            WRITE line_record.
+            MOVE SPACES TO line_record.
             MOVE 2 TO line_id.
+            SET rec-is-detail TO TRUE.
             MOVE "Hello World!" TO line_tx.
-            *> write a line to file
-            OPEN OUTPUT the_file.
+            MOVE 2 TO detail-user-id.
+            PERFORM validate-line-tx.
+            IF mask-mode-on THEN
+                PERFORM mask-line-tx
+            END-IF.
+            PERFORM add-to-checksum.
+            WRITE line_record.
+
+            MOVE SPACES TO line_record.
+            MOVE 99 TO line_id.
+            SET rec-is-trailer TO TRUE.
+            MOVE 2 TO trailer-count.
+            MOVE run-checksum TO trailer-checksum.
             WRITE line_record.
             CLOSE the_file.
-            *> Read a line
+
+            *> Read the header record directly by its reserved key,
+            *> instead of a plain sequential READ - the point of moving
+            *> to an indexed organization is that this no longer has to
+            *> scan from the top of the file.
             OPEN INPUT the_file.
+            MOVE 0 TO line_id.
             READ the_file
-                AT END DISPLAY "this is the end"
+                INVALID KEY DISPLAY "this is the end"
             END-READ.
-            DISPLAY line_id SPACE line_tx.
+            DISPLAY rec-type SPACE header-run-date SPACE header-run-id.
             CLOSE the_file.
-            *> read all lines
+
+            *> fix line_id 2 in place, without truncating the rest of
+            *> the file the way OPEN OUTPUT would.
+            MOVE 2 TO correction-id.
+            MOVE "Fixed Value!" TO correction-tx.
+            PERFORM correct-line-record.
+
+            *> "-delete" removes a detail record outright by key,
+            *> instead of just rewriting its line_tx in place - the
+            *> control-total check in display-line-record will flag
+            *> the resulting mismatch against the trailer, the same
+            *> way a genuinely short extract would.
+            IF delete-mode-on THEN
+                MOVE 2 TO deletion-id
+                PERFORM delete-line-record
+            END-IF.
+
+            *> read all lines, in ascending key order, resuming just
+            *> past the last checkpointed line_id if a prior run of
+            *> this loop was interrupted before it finished.
+            PERFORM load-checkpoint.
+            MOVE FUNCTION CURRENT-DATE TO run-start-timestamp.
             OPEN INPUT the_file.
             MOVE 0 TO end_of_file.
+            MOVE 0 TO detail-count.
+            MOVE 0 TO run-checksum.
+            MOVE 0 TO have-last-id.
+            IF run-is-resuming THEN
+                DISPLAY "resuming full-file read after line_id "
+                        resume-line-id
+                MOVE resume-line-id TO line_id
+                START the_file KEY IS GREATER THAN line_id
+                    INVALID KEY MOVE 1 TO end_of_file
+                END-START
+            END-IF.
             PERFORM UNTIL end_of_file = 1
-                READ the_file
+                READ the_file NEXT RECORD
                     AT END MOVE 1 TO end_of_file
                 END-READ
-                DISPLAY line_id SPACE line_tx
+                IF end_of_file = 0 THEN
+                    PERFORM display-line-record
+                    PERFORM save-checkpoint
+                END-IF
             END-PERFORM
             CLOSE the_file.
-          
-        STOP RUN.
+            PERFORM clear-checkpoint.
+            MOVE FUNCTION CURRENT-DATE TO run-end-timestamp.
+            CALL "elapsedtime" USING run-start-timestamp,
+                    run-end-timestamp, run-elapsed-seconds.
+            DISPLAY "SUMMARY " detail-count " records read in "
+                    run-elapsed-seconds " seconds".
+
+            MOVE detail-count TO banner-rec-count.
+            IF run-had-warning THEN
+                MOVE 4 TO RETURN-CODE
+                MOVE 4 TO banner-retcode
+            ELSE
+                MOVE 0 TO RETURN-CODE
+                MOVE 0 TO banner-retcode
+            END-IF.
+            CALL "jobbanner" USING banner-job-name, "E",
+                    banner-rec-count, banner-retcode.
+        GOBACK.
+
+        *> shows one line_record according to its rec-type, and keeps
+        *> a running tally of the detail rows actually seen so it can
+        *> be balanced against the trailer's control total.
+        display-line-record.
+            EVALUATE TRUE
+                WHEN rec-is-header
+                    DISPLAY "HEADER  " header-run-date SPACE
+                            header-run-id
+                WHEN rec-is-detail
+                    ADD 1 TO detail-count
+                    PERFORM add-to-checksum
+                    PERFORM check-line-sequence
+                    DISPLAY "DETAIL  " line_id SPACE line_tx
+                WHEN rec-is-trailer
+                    DISPLAY "TRAILER " trailer-count " records claimed,"
+                            SPACE detail-count " records seen"
+                    IF trailer-count NOT = detail-count THEN
+                        DISPLAY "*** control total mismatch ***"
+                        MOVE 1 TO run-warning
+                    END-IF
+                    IF trailer-checksum NOT = run-checksum THEN
+                        DISPLAY "*** checksum mismatch: trailer says "
+                                trailer-checksum ", computed "
+                                run-checksum " ***"
+                        MOVE 1 TO run-warning
+                    END-IF
+                WHEN OTHER
+                    DISPLAY "unrecognized rec-type: " rec-type
+            END-EVALUATE.
+
+        *> shows what write-the-run would put into the_file without
+        *> ever OPENing it for OUTPUT, so a populated outfile.txt is
+        *> never truncated just to sanity-check a new line_tx value.
+        preview-the-run.
+            DISPLAY "*** PREVIEW MODE - outfile.txt not written ***"
+            DISPLAY "would write: HEADER  " FUNCTION CURRENT-DATE(1:8)
+                    SPACE "RUN01"
+            DISPLAY "would write: DETAIL  01 First line!"
+            DISPLAY "would write: DETAIL  02 Hello World!"
+            DISPLAY "would write: TRAILER 000002"
+            .
+
+        *> flags a detail record whose line_id repeats or drops behind
+        *> the previous one, the way a corrupted or re-run extract
+        *> would slip a duplicate or an out-of-sequence id through a
+        *> plain sequential read.
+        check-line-sequence.
+            IF have-a-last-id THEN
+                IF line_id = last-line-id THEN
+                    DISPLAY "*** duplicate line_id: " line_id " ***"
+                ELSE
+                    IF line_id < last-line-id THEN
+                        DISPLAY "*** out-of-sequence line_id: " line_id
+                                " follows " last-line-id " ***"
+                    END-IF
+                END-IF
+            END-IF.
+            MOVE line_id TO last-line-id.
+            MOVE 1 TO have-last-id.
+
+        *> folds every character of the current line_tx into
+        *> run-checksum, a simple additive checksum used both when
+        *> the file is written (to build the trailer) and when it is
+        *> read back (to verify the trailer is still accurate).
+        add-to-checksum.
+            PERFORM VARYING checksum-idx FROM 1 BY 1
+                    UNTIL checksum-idx > 12
+                ADD FUNCTION ORD(line_tx(checksum-idx:1))
+                        TO run-checksum
+            END-PERFORM.
+
+        *> runs line_tx through the same shared validinput routine
+        *> palindrome.cob uses on the_word, before it is masked or
+        *> written - an oversized or non-printable line_tx is a
+        *> warning, not a hard stop, the same way a control-total
+        *> mismatch is.
+        validate-line-tx.
+            CALL "validinput" USING line_tx, line-tx-length,
+                    line-tx-max-length, line-tx-valid-code,
+                    line-tx-invalid-reason.
+            IF NOT line-tx-is-valid THEN
+                DISPLAY "*** line_id " line_id " line_tx rejected: "
+                        FUNCTION trim(line-tx-invalid-reason) " ***"
+                MOVE 1 TO run-warning
+            END-IF.
+
+        *> obscures line_tx before it is written: the first character
+        *> is kept so a report can still show which value a masked
+        *> row was, the rest is replaced with "X", the way a PAN or an
+        *> account number is masked on a printed statement.
+        mask-line-tx.
+            PERFORM VARYING mask-idx FROM 2 BY 1 UNTIL mask-idx > 12
+                MOVE "X" TO line_tx(mask-idx:1)
+            END-PERFORM.
+
+        *> fetches correction-id directly by key and REWRITEs its
+        *> line_tx with correction-tx, leaving every other record
+        *> untouched - the indexed organization means this is a single
+        *> keyed READ instead of a sequential scan for a match. The
+        *> trailer's checksum was built from the original line_tx
+        *> values, so the old contribution is backed out and the new
+        *> one (masked, if masking is on, the same as every other
+        *> detail line) folded in and carried over to the trailer
+        *> record before it is closed out.
+        correct-line-record.
+            MOVE 0 TO correction-found.
+            OPEN I-O the_file.
+            MOVE correction-id TO line_id.
+            READ the_file
+                INVALID KEY
+                    DISPLAY "correct-line-record: line_id "
+                            correction-id
+                    DISPLAY "not found - nothing rewritten"
+                    MOVE 1 TO run-warning
+                NOT INVALID KEY
+                    PERFORM subtract-from-checksum
+                    MOVE correction-tx TO line_tx
+                    IF mask-mode-on THEN
+                        PERFORM mask-line-tx
+                    END-IF
+                    PERFORM add-to-checksum
+                    REWRITE line_record
+                    MOVE 1 TO correction-found
+            END-READ.
+            IF correction-was-found THEN
+                PERFORM update-trailer-checksum
+            END-IF.
+            CLOSE the_file.
+
+        *> backs a line_tx's contribution out of run-checksum - the
+        *> mirror image of add-to-checksum, used when a detail line's
+        *> old value is about to be replaced so the trailer can still
+        *> be trusted afterward.
+        subtract-from-checksum.
+            PERFORM VARYING checksum-idx FROM 1 BY 1
+                    UNTIL checksum-idx > 12
+                SUBTRACT FUNCTION ORD(line_tx(checksum-idx:1))
+                        FROM run-checksum
+            END-PERFORM.
+
+        *> carries the current run-checksum into the already-written
+        *> trailer record, keyed the same way correct-line-record
+        *> reaches the detail it just fixed up.
+        update-trailer-checksum.
+            MOVE 99 TO line_id.
+            READ the_file
+                INVALID KEY
+                    DISPLAY "correct-line-record: trailer record not "
+                            "found - checksum not updated"
+                    MOVE 1 TO run-warning
+                NOT INVALID KEY
+                    MOVE run-checksum TO trailer-checksum
+                    REWRITE line_record
+            END-READ.
+
+        *> fetches deletion-id directly by key and DELETEs it -
+        *> DYNAMIC access means DELETE alone, keyed on line_id, is
+        *> enough; there is no need to READ the record into the
+        *> buffer first the way correct-line-record's REWRITE does.
+        delete-line-record.
+            MOVE 0 TO deletion-found.
+            OPEN I-O the_file.
+            MOVE deletion-id TO line_id.
+            DELETE the_file
+                INVALID KEY
+                    DISPLAY "delete-line-record: line_id "
+                            deletion-id
+                    DISPLAY "not found - nothing deleted"
+                    MOVE 1 TO run-warning
+                NOT INVALID KEY
+                    DISPLAY "delete-line-record: line_id "
+                            deletion-id " deleted"
+                    MOVE 1 TO deletion-found
+            END-DELETE.
+            CLOSE the_file.
+
+        *> reads files.ckpt, if it exists and holds a non-zero
+        *> line_id, so the full-file read loop knows to resume rather
+        *> than start from the beginning.
+        load-checkpoint.
+            MOVE 0 TO resuming-run.
+            MOVE 0 TO resume-line-id.
+            OPEN INPUT checkpoint-file.
+            IF checkpoint-file-status = "00" THEN
+                READ checkpoint-file
+                    AT END CONTINUE
+                    NOT AT END
+                        MOVE checkpoint-record TO resume-line-id
+                        IF resume-line-id > 0 THEN
+                            MOVE 1 TO resuming-run
+                        END-IF
+                END-READ
+                CLOSE checkpoint-file
+            END-IF.
+
+        *> records the line_id just processed, so a run killed before
+        *> the trailer is reached can pick back up here next time.
+        save-checkpoint.
+            OPEN OUTPUT checkpoint-file.
+            MOVE line_id TO checkpoint-record.
+            WRITE checkpoint-record.
+            CLOSE checkpoint-file.
+
+        *> the loop reached the trailer with no interruption, so the
+        *> checkpoint is reset to ZEROS: the next run starts fresh.
+        clear-checkpoint.
+            OPEN OUTPUT checkpoint-file.
+            MOVE 0 TO checkpoint-record.
+            WRITE checkpoint-record.
+            CLOSE checkpoint-file.
 
         END PROGRAM files.
