@@ -1,12 +1,22 @@
         IDENTIFICATION DIVISION.
             PROGRAM-ID. loops.
+            INSTALLATION. cobc -x -o loops loops.cob retryctl.cob
+                    jobbanner.cob
         DATA DIVISION.
             WORKING-STORAGE SECTION.
             01  vars_area.
                 02  i                  PIC 9(3)          VALUE 0.
-                
+            01 banner-job-name  PIC X(20) VALUE "LOOPS".
+            01 banner-rec-count PIC 9(11) VALUE ZEROS.
+            01 banner-retcode   PIC 9(10) VALUE ZEROS.
+            01 retry-target     PIC X(30) VALUE "flaky-step".
+            01 retry-outcome    PIC 9 VALUE 0.
+                88 retry-outcome-succeeded VALUE 1.
+
         PROCEDURE DIVISION.
             MAINLINE.
+                CALL "jobbanner" USING banner-job-name, "S",
+                        banner-rec-count, banner-retcode.
                 MOVE 0 to i.
                 DISPLAY "A loop using GOTO :)"
                 PERFORM go-loop.
@@ -27,6 +37,21 @@
                 MOVE 0 to i.
                 PERFORM increment-counter UNTIL i >= 10.
                 DISPLAY "a after" i.
+
+                DISPLAY "retry-with-a-cap: same idea as the loop above,"
+                DISPLAY "but pulled out into retryctl so any job can"
+                DISPLAY "reuse it, with the cap driven by retry.ctl"
+                CALL "retryctl" USING retry-target, retry-outcome.
+                IF retry-outcome-succeeded THEN
+                    DISPLAY "loops: flaky-step succeeded"
+                ELSE
+                    DISPLAY "loops: flaky-step never succeeded"
+                END-IF.
+
+                MOVE 0 TO RETURN-CODE.
+                MOVE 0 TO banner-retcode.
+                CALL "jobbanner" USING banner-job-name, "E",
+                        banner-rec-count, banner-retcode.
                 STOP RUN.
 
             go-loop.
@@ -40,3 +65,24 @@
                 ADD 1 TO i.
 
         END PROGRAM loops.
+
+        *> a stand-in for a step that fails the first couple of times
+        *> and then succeeds, so retryctl's demo above has something to
+        *> retry against. call-count is WORKING-STORAGE, so it survives
+        *> across the separate CALLs retryctl makes within the same run.
+        IDENTIFICATION DIVISION.
+            PROGRAM-ID. flaky-step.
+        DATA DIVISION.
+            WORKING-STORAGE SECTION.
+                01 call-count PIC 9(04) VALUE 0.
+        PROCEDURE DIVISION.
+            ADD 1 TO call-count.
+            IF call-count < 3 THEN
+                DISPLAY "flaky-step: attempt " call-count " failing"
+                MOVE 8 TO RETURN-CODE
+            ELSE
+                DISPLAY "flaky-step: attempt " call-count " succeeding"
+                MOVE 0 TO RETURN-CODE
+            END-IF.
+            GOBACK.
+        END PROGRAM flaky-step.
