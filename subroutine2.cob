@@ -13,6 +13,14 @@ PROCEDURE DIVISION.
     MOVE 15 to a.
     CALL 'plus-two' USING a, result.
     DISPLAY "the result of " a " plus two is " result.
+    *> plus-two-r takes the same single argument but hands the answer
+    *> back via PROCEDURE DIVISION RETURNING instead of a second USING
+    *> parameter - the other of the two ways to return data mentioned
+    *> in the original TODO below.
+    MOVE 15 TO a.
+    CALL 'plus-two-r' USING a RETURNING result.
+    DISPLAY "the result of " a " plus two is " result.
+    MOVE 0 TO RETURN-CODE.
     STOP RUN.
 END PROGRAM demo.
 
@@ -28,11 +36,25 @@ DATA DIVISION.
         01 answer     PIC 9999 VALUE ZEROS.
 PROCEDURE DIVISION USING arg, answer.
     MOVE 2 TO b.
-    COMPUTE answer = arg + b
+    COMPUTE answer = arg + b.
 END PROGRAM plus-two.
 
-*> TODO Theres two ways of returning data. The above shows passing it to 
-*>      the procedure. The other is using this statement. See how to do it.
-*> PROCEDURE DIVISION RETURNING DATA 
+*> The other way of returning data: PROCEDURE DIVISION RETURNING.
+*>    Here arg is still passed in via USING, but the answer comes back
+*>    as the function's own return value instead of a second USING
+*>    parameter - closer to how a function call reads in most other
+*>    languages.
+IDENTIFICATION DIVISION.
+    PROGRAM-ID. plus-two-r.
+DATA DIVISION.
+    WORKING-STORAGE SECTION.
+        01 b        PIC 999 VALUE ZEROS.
+    LINKAGE SECTION.
+        01 arg        PIC 999 VALUE ZEROS.
+        01 answer     PIC 9999 VALUE ZEROS.
+PROCEDURE DIVISION USING arg RETURNING answer.
+    MOVE 2 TO b.
+    COMPUTE answer = arg + b.
+END PROGRAM plus-two-r.
 
 
