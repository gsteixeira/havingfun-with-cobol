@@ -0,0 +1,91 @@
+        *> **********************************************************************
+        *> Job-stream driver: runs the nightly chain of steps documented in
+        *> reconcile.cob's own header comment - files, then the Postgres
+        *> extract (which writes extract.txt), then the reconciliation job -
+        *> checking RETURN-CODE after each CALL and stopping the chain on the
+        *> first hard failure instead of pressing on into a step whose input
+        *> never got produced.
+        *>
+        *>    RETURN-CODE convention: 0 clean, 4 a warning the step
+        *>    still finished (files.cob's balancing mismatch), 8+ a hard
+        *>    failure (a Postgres connection error). A warning does not stop
+        *>    the chain; 8 or higher does.
+        *>
+        *>    This driver CALLs "pgcobol" - postgres.cob's PROGRAM-ID - for
+        *>    the extract step. postgres1.cob/postgres2.cob/postgres3.cob
+        *>    share that same PROGRAM-ID as educational variants, so only one
+        *>    of the four can ever be link-edited into this driver at a time;
+        *>    build it against postgres.cob's object, the one that already
+        *>    writes extract.txt and runs inside a single BEGIN/COMMIT.
+        *> **********************************************************************
+        IDENTIFICATION DIVISION.
+            PROGRAM-ID. driver.
+            AUTHOR. gsteixei@gmail.com
+            DATE-WRITTEN. 2021-07-15
+            INSTALLATION. cobc -x -o driver driver.cob files.cob
+                    postgres.cob reconcile.cob jobbanner.cob
+        DATA DIVISION.
+            WORKING-STORAGE SECTION.
+                01 step-return-code PIC S9(9) VALUE ZERO.
+                01 chain-failed     PIC 9 VALUE ZERO.
+                    88 chain-has-failed VALUE 1.
+                01 banner-job-name  PIC X(20) VALUE "DRIVER".
+                01 banner-rec-count PIC 9(11) VALUE ZEROS.
+                01 banner-retcode   PIC 9(10) VALUE ZEROS.
+                *> the chained steps below each CALL jobbanner "S"/"E"
+                *> for their own job name in between DRIVER's own "S"
+                *> and "E" - round-tripping DRIVER's own start time
+                *> through this field keeps DRIVER's closing banner and
+                *> audit row from picking up the last nested step's
+                *> start time instead of its own.
+                01 banner-start-time.
+                    02 banner-start-hour    PIC 99.
+                    02 banner-start-minute  PIC 99.
+                    02 banner-start-second  PIC 99.
+        *> *********************************************************************
+        PROCEDURE DIVISION.
+            CALL "jobbanner" USING banner-job-name, "S",
+                    banner-rec-count, banner-retcode,
+                    banner-start-time.
+
+            DISPLAY "driver: step 1 of 3 - files".
+            CALL "files".
+            PERFORM check-step-return-code.
+            IF NOT chain-has-failed THEN
+                DISPLAY "driver: step 2 of 3 - postgres extract"
+                CALL "pgcobol"
+                PERFORM check-step-return-code
+            END-IF.
+            IF NOT chain-has-failed THEN
+                DISPLAY "driver: step 3 of 3 - reconcile"
+                CALL "reconcile"
+                PERFORM check-step-return-code
+            END-IF.
+
+            IF chain-has-failed THEN
+                DISPLAY "driver: job stream stopped early, RETURN-CODE "
+                        step-return-code
+                MOVE step-return-code TO RETURN-CODE
+                MOVE step-return-code TO banner-retcode
+            ELSE
+                DISPLAY "driver: job stream completed"
+                MOVE 0 TO RETURN-CODE
+                MOVE 0 TO banner-retcode
+            END-IF.
+            CALL "jobbanner" USING banner-job-name, "E",
+                    banner-rec-count, banner-retcode,
+                    banner-start-time.
+            GOBACK.
+
+            *> a step's own RETURN-CODE of 8 or higher is a hard failure
+            *> that stops the chain; anything below that (0 clean, 4 a
+            *> completed-with-warning step such as files.cob's balancing
+            *> mismatch) lets the next step run.
+            check-step-return-code.
+                MOVE RETURN-CODE TO step-return-code.
+                IF step-return-code >= 8 THEN
+                    MOVE 1 TO chain-failed
+                END-IF.
+                EXIT.
+
+        END PROGRAM driver.
