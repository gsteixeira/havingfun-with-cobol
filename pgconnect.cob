@@ -0,0 +1,112 @@
+        *> pgconnect - shared connection-string builder for the postgres
+        *> jobs. postgres.cob, postgres1.cob, postgres2.cob and
+        *> postgres3.cob each grew their own copy of build-conn-string,
+        *> reading PGHOST/PGUSER/PGPASSWORD from the environment and
+        *> hardcoding "port=5432" - four independent copies that had
+        *> already started to drift. This routine is the one place that
+        *> logic lives now.
+        *>
+        *>    CALL "pgconnect" USING conn_string.
+        *>
+        *> connection parameters are resolved in this order, so existing
+        *> deployments that only set PGHOST/PGUSER/PGPASSWORD keep
+        *> working unchanged:
+        *>
+        *>    1. an optional "pgconnect.cfg" line-sequential file (see
+        *>       copybooks/PGCONNREC.CPY for its layout) - lets an
+        *>       operator pin host/user/password/port for a job without
+        *>       touching its environment;
+        *>    2. the PGHOST/PGUSER/PGPASSWORD/PGPORT environment
+        *>       variables, for whichever fields the file left blank or
+        *>       didn't supply;
+        *>    3. the same defaults build-conn-string always used -
+        *>       127.0.0.1/dbuser/5432 - for whatever is still blank
+        *>       after that.
+        IDENTIFICATION DIVISION.
+            PROGRAM-ID. pgconnect.
+            AUTHOR. gsteixei@gmail.com
+            DATE-WRITTEN. 2026-08-09
+        ENVIRONMENT DIVISION.
+            INPUT-OUTPUT SECTION.
+                FILE-CONTROL.
+                    SELECT pgconnect-file ASSIGN TO "pgconnect.cfg"
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS pgconnect-file-status.
+        DATA DIVISION.
+            FILE SECTION.
+                FD pgconnect-file.
+                    COPY PGCONNREC.
+            WORKING-STORAGE SECTION.
+                01 pgconnect-file-status PIC X(02) VALUE "00".
+                01 env-pghost     PIC X(60) VALUE SPACES.
+                01 env-pguser     PIC X(30) VALUE SPACES.
+                01 env-pgpassword PIC X(60) VALUE SPACES.
+                01 env-pgport     PIC X(10) VALUE SPACES.
+            LINKAGE SECTION.
+                01 conn_string PIC X(200).
+        PROCEDURE DIVISION USING conn_string.
+            PERFORM load-from-file.
+            PERFORM load-from-environment.
+            PERFORM apply-defaults.
+            PERFORM build-conn-string.
+            GOBACK.
+
+            load-from-file.
+                OPEN INPUT pgconnect-file.
+                IF pgconnect-file-status = "00" THEN
+                    READ pgconnect-file
+                        NOT AT END
+                            MOVE pg-conn-file-host     TO env-pghost
+                            MOVE pg-conn-file-user     TO env-pguser
+                            MOVE pg-conn-file-password
+                                    TO env-pgpassword
+                            MOVE pg-conn-file-port     TO env-pgport
+                    END-READ
+                    CLOSE pgconnect-file
+                END-IF.
+
+            load-from-environment.
+                *> the file above wins field-by-field; anything it left
+                *> blank still gets a chance from the environment.
+                IF env-pghost = SPACES THEN
+                    DISPLAY "PGHOST" UPON ENVIRONMENT-NAME
+                    ACCEPT env-pghost FROM ENVIRONMENT-VALUE
+                END-IF.
+                IF env-pguser = SPACES THEN
+                    DISPLAY "PGUSER" UPON ENVIRONMENT-NAME
+                    ACCEPT env-pguser FROM ENVIRONMENT-VALUE
+                END-IF.
+                IF env-pgpassword = SPACES THEN
+                    DISPLAY "PGPASSWORD" UPON ENVIRONMENT-NAME
+                    ACCEPT env-pgpassword FROM ENVIRONMENT-VALUE
+                END-IF.
+                IF env-pgport = SPACES THEN
+                    DISPLAY "PGPORT" UPON ENVIRONMENT-NAME
+                    ACCEPT env-pgport FROM ENVIRONMENT-VALUE
+                END-IF.
+
+            apply-defaults.
+                IF env-pghost = SPACES THEN
+                    MOVE "127.0.0.1" TO env-pghost
+                END-IF.
+                IF env-pguser = SPACES THEN
+                    MOVE "dbuser" TO env-pguser
+                END-IF.
+                IF env-pgport = SPACES THEN
+                    MOVE "5432" TO env-pgport
+                END-IF.
+
+            build-conn-string.
+                STRING "dbname=cobol hostaddr=" DELIMITED BY SIZE
+                        FUNCTION TRIM(env-pghost) DELIMITED BY SIZE
+                        " user=" DELIMITED BY SIZE
+                        FUNCTION TRIM(env-pguser) DELIMITED BY SIZE
+                        " password=" DELIMITED BY SIZE
+                        FUNCTION TRIM(env-pgpassword) DELIMITED BY SIZE
+                        " port=" DELIMITED BY SIZE
+                        FUNCTION TRIM(env-pgport) DELIMITED BY SIZE
+                        " " DELIMITED BY SIZE
+                        x"00" DELIMITED BY SIZE
+                    INTO conn_string
+                END-STRING.
+        END PROGRAM pgconnect.
