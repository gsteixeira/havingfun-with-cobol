@@ -2,42 +2,88 @@
         *> cobc --debug -b --free -o libtest.so libtest.cob
         IDENTIFICATION DIVISION.
             PROGRAM-ID. numeric_arguments.
-            *> this one takes two arguments and multiply. Note that by current
-            *> limitations of gnucobol it can only return integers.
+            *> this one takes two arguments and multiplies them. GOBACK
+            *> RETURNING only ever hands Python back the integer part of
+            *> answer - the C calling convention behind it returns a
+            *> whole register, so any fractional digits are lost on the
+            *> way out. A third, optional argument works around that the
+            *> same way ret_float_pointer/ret_double_pointer below hand
+            *> back a decimal: Python passes the address of a C double it
+            *> owns, and the full answer - fraction included - is written
+            *> there instead of relying on the return value.
         DATA DIVISION.
             WORKING-STORAGE SECTION.
                 01 int_one       PIC 9999 VALUE ZEROS.
                 01 int_two       PIC 999V9 VALUE ZEROS.
                 01 answer        PIC 9999V9 VALUE ZEROS.
+                01 double_answer USAGE COMP-2 BASED.
             LINKAGE SECTION.
                 01 arg_one       PIC Z(4).
                 01 arg_two       PIC Z(4).
-        PROCEDURE DIVISION USING BY REFERENCE arg_one, arg_two.
+                01 result_pointer USAGE POINTER.
+        PROCEDURE DIVISION USING BY REFERENCE arg_one, arg_two,
+                    BY VALUE result_pointer.
             MOVE arg_two TO int_two.
             MOVE arg_one TO int_one.
             COMPUTE answer = int_one * int_two.
             DISPLAY " numeric arguments"
             DISPLAY "    called with " int_one " * " int_two " = " answer.
+            IF NUMBER-OF-CALL-PARAMETERS >= 3
+                    AND result_pointer NOT EQUAL NULL THEN
+                SET ADDRESS OF double_answer TO result_pointer
+                MOVE answer TO double_answer
+            END-IF.
             GOBACK RETURNING answer.
         END PROGRAM numeric_arguments.
 
         *> ********************************
         IDENTIFICATION DIVISION.
             PROGRAM-ID. change_string.
-            *> receives a string by the pointer, then change it.
+            *> receives a string by the pointer, then change it. A
+            *> second argument, buffer_length, is the actual size in
+            *> bytes of the buffer Python allocated - str_from_python's
+            *> own PIC Z(22) is only an upper bound for the reference
+            *> modification below, so without buffer_length a caller
+            *> with a smaller buffer would get "Hello from COBOL!!!" and
+            *> its null terminator written past the end of its own
+            *> memory. buffer_length of zero or less is treated as "not
+            *> supplied" and falls back to the old fixed-22 behavior for
+            *> callers written before this argument existed.
         DATA DIVISION.
             WORKING-STORAGE SECTION.
                 01 input_argument   PIC Z(22) VALUE SPACES.
                 01 str_from_python  PIC Z(22) BASED.
+                01 reply_text       PIC X(22) VALUE "Hello from COBOL!!!".
+                01 reply_length     USAGE BINARY-LONG VALUE 19.
+                01 usable_length    USAGE BINARY-LONG.
+                01 write_length     USAGE BINARY-LONG.
             LINKAGE SECTION.
                 01 pointer_argument USAGE POINTER.
-        PROCEDURE DIVISION USING BY VALUE pointer_argument.
+                01 buffer_length    USAGE BINARY-LONG.
+        PROCEDURE DIVISION USING BY VALUE pointer_argument,
+                    BY VALUE buffer_length.
             SET ADDRESS OF str_from_python TO pointer_argument.
             STRING str_from_python DELIMITED BY x"00"
                     INTO input_argument END-STRING
             DISPLAY "Python said: " input_argument
-            *> This changes the value of the string.
-            STRING "Hello from COBOL!!!" & x"00"
+            IF NUMBER-OF-CALL-PARAMETERS >= 2
+                    AND buffer_length > 0 AND buffer_length <= 22 THEN
+                MOVE buffer_length TO usable_length
+            ELSE
+                MOVE 22 TO usable_length
+            END-IF.
+            *> leave room for the trailing null within usable_length.
+            COMPUTE write_length = usable_length - 1.
+            IF write_length > reply_length THEN
+                MOVE reply_length TO write_length
+            END-IF.
+            IF write_length < 0 THEN
+                MOVE 0 TO write_length
+            END-IF.
+            *> This changes the value of the string, truncated to fit
+            *> the caller's own buffer.
+            STRING reply_text(1:write_length) DELIMITED BY SIZE
+                    x"00" DELIMITED BY SIZE
                     INTO str_from_python end-string.
             GOBACK.
         END PROGRAM change_string.
@@ -102,6 +148,86 @@
             GOBACK RETURNING val.
         END PROGRAM ret_integer.
         
+        *> ********************************
+        *> Job-status polling for a Python scheduler: given a job name,
+        *> scans the shared audit.log jobbanner.cob writes (see
+        *> jobbanner.cob's own header comment for the row layout) and
+        *> hands back that job's most recent RETURN-CODE and completion
+        *> timestamp, so a scheduler can poll "did last night's files
+        *> run finish, and how did it finish" without shelling out to
+        *> grep the log itself.
+        IDENTIFICATION DIVISION.
+            PROGRAM-ID. job_status.
+        ENVIRONMENT DIVISION.
+            INPUT-OUTPUT SECTION.
+                FILE-CONTROL.
+                    SELECT audit-log ASSIGN TO "audit.log"
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS audit-log-status.
+        DATA DIVISION.
+            FILE SECTION.
+                *> same row layout jobbanner.cob's write-audit-row lays
+                *> down.
+                FD  audit-log.
+                    01 audit-record.
+                        02 audit-job-name    PIC X(20).
+                        02 audit-start-time  PIC X(09).
+                        02 audit-end-time    PIC X(09).
+                        02 audit-elapsed     PIC X(12).
+                        02 audit-rec-count   PIC X(11).
+                        02 audit-return-code PIC X(10).
+            WORKING-STORAGE SECTION.
+                01 audit-log-status  PIC X(02) VALUE "00".
+                01 end_of_file       PIC 9 VALUE ZERO.
+                01 job-was-found     PIC 9 VALUE ZERO.
+                    88 job-status-found VALUE 1.
+                *> the most recent matching row's return-code and end
+                *> time, kept in memory until EOF since audit.log can
+                *> hold many runs of the same job and only the last one
+                *> answers "how did it finish".
+                01 last-return-code  USAGE BINARY-LONG VALUE -1.
+                01 last-end-time     PIC X(09) VALUE SPACES.
+                01 return-code-out   USAGE BINARY-LONG BASED.
+                01 parsed-return-code PIC X(10) VALUE SPACES.
+            LINKAGE SECTION.
+                01 arg_job_name      PIC X(20).
+                01 return_code_ptr   USAGE POINTER.
+                01 end_time_ptr      USAGE POINTER.
+                01 end_time_out      PIC X(10) BASED.
+        PROCEDURE DIVISION USING BY REFERENCE arg_job_name,
+                    BY VALUE return_code_ptr, BY VALUE end_time_ptr.
+            OPEN INPUT audit-log.
+            IF audit-log-status = "00" THEN
+                MOVE 0 TO end_of_file
+                PERFORM UNTIL end_of_file = 1
+                    READ audit-log
+                        AT END MOVE 1 TO end_of_file
+                    END-READ
+                    IF end_of_file = 0
+                            AND audit-job-name = arg_job_name THEN
+                        MOVE 1 TO job-was-found
+                        MOVE audit-return-code TO parsed-return-code
+                        MOVE FUNCTION NUMVAL(parsed-return-code)
+                                TO last-return-code
+                        MOVE audit-end-time TO last-end-time
+                    END-IF
+                END-PERFORM
+                CLOSE audit-log
+            END-IF.
+            IF return_code_ptr NOT EQUAL NULL THEN
+                SET ADDRESS OF return-code-out TO return_code_ptr
+                MOVE last-return-code TO return-code-out
+            END-IF.
+            IF end_time_ptr NOT EQUAL NULL THEN
+                SET ADDRESS OF end_time_out TO end_time_ptr
+                STRING FUNCTION TRIM(last-end-time) DELIMITED BY SIZE
+                        x"00" DELIMITED BY SIZE
+                    INTO end_time_out
+                END-STRING
+            END-IF.
+            GOBACK RETURNING job-was-found.
+        END PROGRAM job_status.
+
         *> ********************************
         *> takes a string argument
         IDENTIFICATION DIVISION.
