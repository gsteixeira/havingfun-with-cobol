@@ -6,13 +6,50 @@ IDENTIFICATION DIVISION.
 DATA DIVISION.
     WORKING-STORAGE SECTION.
         01 the_word    PIC X(120) VALUE SPACES.
+        *> the reversal check itself now lives in palincheck, a
+        *> CALLable subroutine, so batch programs can validate a
+        *> reversible reference number without going through this
+        *> interactive ACCEPT.
+        01 word-is-palindrome PIC 9 VALUE ZERO.
+            88 word-is-a-palindrome VALUE 1.
+        01 word-is-blank PIC 9 VALUE ZERO.
+            88 word-input-is-blank VALUE 1.
+        *> shared validinput routine catches an oversized or
+        *> non-printable the_word before it is ever handed to
+        *> palincheck.
+        01 word-length      PIC 9(3) VALUE 120.
+        01 word-max-length  PIC 9(3) VALUE 120.
+        01 word-valid-code  PIC 9 VALUE ZERO.
+            88 word-is-valid VALUE 0.
+        01 word-invalid-reason PIC X(60) VALUE SPACES.
+        01 banner-job-name  PIC X(20) VALUE "PALINDROME".
+        01 banner-rec-count PIC 9(11) VALUE ZEROS.
+        01 banner-retcode   PIC 9(10) VALUE ZEROS.
 PROCEDURE DIVISION.
+    CALL "jobbanner" USING banner-job-name, "S",
+            banner-rec-count, banner-retcode.
     DISPLAY "Please, tell me a word".
     ACCEPT the_word.
-    IF FUNCTION reverse(FUNCTION trim(the_word)) = FUNCTION trim(the_word) THEN
-        DISPLAY FUNCTION trim(the_word) " is a palindrome!"
+    CALL "validinput" USING the_word, word-length, word-max-length,
+            word-valid-code, word-invalid-reason.
+    IF NOT word-is-valid THEN
+        DISPLAY "Word rejected - " FUNCTION trim(word-invalid-reason)
     ELSE
-        DISPLAY FUNCTION trim(the_word) " NOT a palindrome. Try again"
+        CALL "palincheck" USING the_word, word-is-palindrome, word-is-blank
+        IF word-input-is-blank THEN
+            DISPLAY "No word entered - nothing to check"
+        ELSE
+            IF word-is-a-palindrome THEN
+                DISPLAY FUNCTION trim(the_word) " is a palindrome!"
+            ELSE
+                DISPLAY FUNCTION trim(the_word)
+                        " NOT a palindrome. Try again"
+            END-IF
+        END-IF
     END-IF
+    MOVE 0 TO RETURN-CODE.
+    MOVE 0 TO banner-retcode.
+    CALL "jobbanner" USING banner-job-name, "E",
+            banner-rec-count, banner-retcode.
     STOP RUN.
 END PROGRAM palindrome.
