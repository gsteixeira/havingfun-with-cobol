@@ -9,10 +9,25 @@
                 01 time_stamp.
                     02 tstamp   PIC 9(16) VALUE 0.
                     02 tzdata  PIC 9(4) VALUE 0.
+                *> FUNCTION RANDOM's seed argument only accepts an
+                *> integer up to 9(9); tstamp alone is a 16-digit
+                *> timestamp, so it has to be folded down into range
+                *> before it's passed in, not handed to RANDOM as-is.
+                01 seed-for-random PIC 9(9) VALUE 0.
+                01 banner-job-name  PIC X(20) VALUE "RANDOMS".
+                01 banner-rec-count PIC 9(11) VALUE ZEROS.
+                01 banner-retcode   PIC 9(10) VALUE ZEROS.
         PROCEDURE DIVISION.
+            CALL "jobbanner" USING banner-job-name, "S",
+                    banner-rec-count, banner-retcode.
             *> get the timestamp to seed the random
             MOVE FUNCTION CURRENT-DATE TO time_stamp
-            COMPUTE num = FUNCTION RANDOM (tstamp) * 99 + 1
+            COMPUTE seed-for-random = FUNCTION MOD(tstamp, 999999999)
+            COMPUTE num = FUNCTION RANDOM (seed-for-random) * 99 + 1
             DISPLAY "My random number is... " num
+            MOVE 0 TO RETURN-CODE.
+            MOVE 0 TO banner-retcode.
+            CALL "jobbanner" USING banner-job-name, "E",
+                    banner-rec-count, banner-retcode.
         STOP RUN.
         END PROGRAM randoms.
