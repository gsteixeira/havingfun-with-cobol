@@ -0,0 +1,86 @@
+        *> Loan amortization schedule generator, built on the same
+        *> running a/b-total accumulation pattern fibonacci.cob uses,
+        *> but reducing a loan balance payment-by-payment instead of
+        *> growing a sequence.
+        *>
+        *> usage: amortize <principal> <annual-rate-pct> <term-months>
+        *>   e.g. amortize 10000.00 6.5 12
+        IDENTIFICATION DIVISION.
+            PROGRAM-ID. amortize.
+            AUTHOR. gsteixei@gmail.com
+            DATE-WRITTEN. 2026-08-09
+        DATA DIVISION.
+            WORKING-STORAGE SECTION.
+                01 cmd-line-args      PIC X(60) VALUE SPACES.
+                01 arg-principal      PIC X(15) VALUE SPACES.
+                01 arg-rate           PIC X(15) VALUE SPACES.
+                01 arg-term           PIC X(15) VALUE SPACES.
+                01 principal          PIC 9(9)V99 VALUE ZEROS.
+                01 annual-rate-pct    PIC 9(3)V9999 VALUE ZEROS.
+                01 term-months        PIC 999 VALUE ZEROS.
+                01 monthly-rate       PIC 9(3)V9(8) VALUE ZEROS.
+                01 payment-amt        PIC 9(9)V99 VALUE ZEROS.
+                01 balance            PIC 9(9)V99 VALUE ZEROS.
+                01 interest-amt       PIC 9(9)V99 VALUE ZEROS.
+                01 principal-amt      PIC 9(9)V99 VALUE ZEROS.
+                01 payment-num        PIC 999 VALUE ZEROS.
+                01 rate-factor        PIC 9(3)V9(8) VALUE ZEROS.
+                01 banner-job-name    PIC X(20) VALUE "AMORTIZE".
+                01 banner-rec-count   PIC 9(11) VALUE ZEROS.
+                01 banner-retcode     PIC 9(10) VALUE ZEROS.
+        PROCEDURE DIVISION.
+            CALL "jobbanner" USING banner-job-name, "S",
+                    banner-rec-count, banner-retcode.
+            ACCEPT cmd-line-args FROM COMMAND-LINE.
+            UNSTRING cmd-line-args DELIMITED BY SPACE
+                INTO arg-principal, arg-rate, arg-term
+            END-UNSTRING.
+            IF arg-principal = SPACES OR arg-rate = SPACES
+                    OR arg-term = SPACES THEN
+                DISPLAY "usage: amortize <principal> "
+                        "<annual-rate-pct> <term-months>"
+                MOVE 16 TO RETURN-CODE
+                MOVE 16 TO banner-retcode
+                CALL "jobbanner" USING banner-job-name, "E",
+                        banner-rec-count, banner-retcode
+                STOP RUN
+            END-IF.
+            MOVE FUNCTION NUMVAL(arg-principal) TO principal.
+            MOVE FUNCTION NUMVAL(arg-rate) TO annual-rate-pct.
+            MOVE FUNCTION NUMVAL(arg-term) TO term-months.
+
+            COMPUTE monthly-rate = annual-rate-pct / 1200.
+            IF annual-rate-pct = ZERO THEN
+                COMPUTE payment-amt ROUNDED = principal / term-months
+            ELSE
+                COMPUTE rate-factor = (1 + monthly-rate) ** term-months
+                COMPUTE payment-amt ROUNDED =
+                        principal * monthly-rate * rate-factor
+                        / (rate-factor - 1)
+            END-IF.
+
+            DISPLAY "Loan amortization schedule".
+            DISPLAY "Principal: " principal "  Annual rate: "
+                    annual-rate-pct "%  Term: " term-months " months".
+            DISPLAY "Monthly payment: " payment-amt.
+            DISPLAY "Pmt#  Principal    Interest     Balance".
+
+            MOVE principal TO balance.
+            PERFORM VARYING payment-num FROM 1 BY 1
+                    UNTIL payment-num > term-months
+                COMPUTE interest-amt ROUNDED = balance * monthly-rate
+                COMPUTE principal-amt = payment-amt - interest-amt
+                IF principal-amt > balance THEN
+                    MOVE balance TO principal-amt
+                END-IF
+                SUBTRACT principal-amt FROM balance
+                DISPLAY payment-num SPACE principal-amt SPACE
+                        interest-amt SPACE balance
+                ADD 1 TO banner-rec-count
+            END-PERFORM.
+
+            MOVE 0 TO RETURN-CODE.
+            MOVE 0 TO banner-retcode.
+            CALL "jobbanner" USING banner-job-name, "E",
+                    banner-rec-count, banner-retcode.
+        STOP RUN.
