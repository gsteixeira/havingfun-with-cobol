@@ -1,7 +1,22 @@
             IDENTIFICATION DIVISION.
                 PROGRAM-ID. timeops.
                 DATE-WRITTEN. 2021-07-05
+            ENVIRONMENT DIVISION.
+                INPUT-OUTPUT SECTION.
+                    FILE-CONTROL.
+                        *> date-keyed bank holiday calendar - every
+                        *> settlement-date calculation rolls forward
+                        *> past a hit here, not just past weekends.
+                        SELECT holiday-file ASSIGN TO "holidays.dat"
+                            ORGANIZATION IS INDEXED
+                            ACCESS MODE IS DYNAMIC
+                            RECORD KEY IS holiday-date
+                            FILE STATUS IS holiday-file-status.
             DATA DIVISION.
+                FILE SECTION.
+                    FD  holiday-file.
+                        01 holiday-record.
+                            02 holiday-date PIC 9(8).
                 WORKING-STORAGE SECTION.
                     01 time_stamp.
                         02 tstamp   PIC 9(15) VALUE 0.
@@ -19,9 +34,26 @@
                     01 integer_date     PIC 9(15) VALUE 0.
                     01 ini_date         PIC 9(8) VALUE 0.
                     01 end_date         PIC 9(8) VALUE 0.
+                    01 holiday-file-status PIC X(02) VALUE "00".
+                    *> business-day offset: FUNCTION MOD(integer_date, 7)
+                    *> is 0 on a Sunday and 6 on a Saturday for every
+                    *> date FUNCTION INTEGER-OF-DATE produces, so those
+                    *> two remainders are the weekend to skip.
+                    01 business-days-needed PIC 99 VALUE ZERO.
+                    01 business-days-added  PIC 99 VALUE ZERO.
+                    01 weekday-remainder    PIC 9 VALUE ZERO.
+                    01 candidate-is-weekend PIC 9 VALUE ZERO.
+                        88 candidate-is-a-weekend VALUE 1.
+                    01 candidate-is-holiday PIC 9 VALUE ZERO.
+                        88 candidate-is-a-holiday VALUE 1.
+                    01 banner-job-name  PIC X(20) VALUE "TIMEOPS".
+                    01 banner-rec-count PIC 9(11) VALUE ZEROS.
+                    01 banner-retcode   PIC 9(10) VALUE ZEROS.
             PROCEDURE DIVISION.
+                CALL "jobbanner" USING banner-job-name, "S",
+                        banner-rec-count, banner-retcode.
                 MOVE FUNCTION CURRENT-DATE TO time_stamp.
-                DISPLAY "timestamp: " time_stamp. 
+                DISPLAY "timestamp: " time_stamp.
                 DISPLAY "tzdata: " tzdata " tstamp " tstamp.
                 MOVE FUNCTION CURRENT-DATE TO some_date.
                 DISPLAY "formated: " year"-"month"-"dday" "hour":"minute.
@@ -29,9 +61,56 @@
                 STRING year month dday INTO ini_date.
                 COMPUTE integer_date = FUNCTION INTEGER-OF-DATE (ini_date)
                 DISPLAY "date as integer: " integer_date
-                *> add 10 days to date
-                ADD 10 TO integer_date.
+                *> add 10 business days to date, skipping weekends and
+                *> bank holidays instead of 10 flat calendar days.
+                MOVE 10 TO business-days-needed.
+                PERFORM add-business-days.
                 *> Integer to Gregorian
                 COMPUTE end_date = FUNCTION DATE-OF-INTEGER (integer_date)
                 DISPLAY "date after conversion: " end_date.
+                MOVE 0 TO RETURN-CODE.
+                MOVE 0 TO banner-retcode.
+                CALL "jobbanner" USING banner-job-name, "E",
+                        banner-rec-count, banner-retcode.
             STOP RUN.
+
+            *> advances integer_date one calendar day at a time until
+            *> business-days-needed non-weekend, non-holiday days have
+            *> gone by, rolling forward past both in the same pass.
+            add-business-days.
+                MOVE 0 TO business-days-added.
+                PERFORM UNTIL business-days-added >= business-days-needed
+                    ADD 1 TO integer_date
+                    COMPUTE weekday-remainder =
+                            FUNCTION MOD(integer_date, 7)
+                    IF weekday-remainder = 0 OR weekday-remainder = 6 THEN
+                        MOVE 1 TO candidate-is-weekend
+                    ELSE
+                        MOVE 0 TO candidate-is-weekend
+                    END-IF
+                    IF NOT candidate-is-a-weekend THEN
+                        PERFORM check-holiday-calendar
+                        IF NOT candidate-is-a-holiday THEN
+                            ADD 1 TO business-days-added
+                        END-IF
+                    END-IF
+                END-PERFORM.
+
+            *> looks the candidate date up in the holiday calendar;
+            *> the calendar file may not exist yet in every environment,
+            *> so a missing file (status 35) is treated as "no holidays
+            *> on record" rather than an error.
+            check-holiday-calendar.
+                MOVE 0 TO candidate-is-holiday.
+                MOVE FUNCTION DATE-OF-INTEGER(integer_date)
+                        TO holiday-date.
+                OPEN INPUT holiday-file.
+                IF holiday-file-status = "35" THEN
+                    CONTINUE
+                ELSE
+                    READ holiday-file
+                        INVALID KEY MOVE 0 TO candidate-is-holiday
+                        NOT INVALID KEY MOVE 1 TO candidate-is-holiday
+                    END-READ
+                    CLOSE holiday-file
+                END-IF.
