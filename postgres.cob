@@ -19,16 +19,28 @@
             PROGRAM-ID. pgcobol.
             AUTHOR. Gustavo Selbach Teixeira - gsteixei@gmail.com
             DATE-WRITTEN. 2021-07-11
-            INSTALLATION. cobc -xj -lpq postgres3.cob
+            INSTALLATION. cobc -xj -lpq -I copybooks postgres.cob
+        ENVIRONMENT DIVISION.
+            INPUT-OUTPUT SECTION.
+                FILE-CONTROL.
+                    *> the extract, written in the same LINE SEQUENTIAL
+                    *> style files.cob uses for outfile.txt, so the
+                    *> next job in the stream has a file to consume
+                    *> instead of a console DISPLAY.
+                    SELECT extract-file ASSIGN TO "extract.txt"
+                        ORGANIZATION IS LINE SEQUENTIAL.
         DATA DIVISION.
+            FILE SECTION.
+                FD  extract-file.
+                    01 extract-record.
+                        02 extract-user-id   PIC 9(4).
+                        02 extract-username  PIC X(50).
             WORKING-STORAGE SECTION.
-                01 conn_string      PIC x(125) VALUE 
-                                        "dbname=cobol " &
-                                        "hostaddr=localhost " &
-                                        "user=dbuser " &
-                                        "password=xxxx " &
-                                        "hostaddr=127.0.0.1 " &
-                                        "port=5432 " & x"00".
+                *> conn_string is built at startup by build-conn-string,
+                *> which now just calls the shared pgconnect routine, so
+                *> the password never has to live in source. VALUE is
+                *> just a safe default shape until that paragraph runs.
+                01 conn_string      PIC x(200) VALUE SPACES.
                 01 connection       USAGE POINTER.
                 01 db_cursor        USAGE POINTER.
                 01 counter          USAGE BINARY-LONG.
@@ -36,44 +48,381 @@
                 01 result_string    PIC X(4096) BASED.
                 01 result_data      PIC X(4096) VALUE SPACES.
                 01 sql_query        PIC X(4096) VALUE SPACES.
+                *> table name and WHERE clause come from the command
+                *> line, so this same paragraph chain can be pointed
+                *> at another table without copy-pasting the program.
+                01 cmd-full-line    PIC X(150) VALUE SPACES.
+                01 cmd-table-name   PIC X(30) VALUE SPACES.
+                01 cmd-where-clause PIC X(120) VALUE SPACES.
+                *> apostrophes embedded in a WHERE clause or an upsert
+                *> username must be doubled before they're folded into
+                *> a STRING-built SQL literal below, or a value like
+                *> "user_id=1 or ''='" would break out of the literal
+                *> and change the statement being run - see
+                *> sqlescape.cob.
+                01 cmd-where-length  PIC 9(3) VALUE ZERO.
+                01 cmd-where-escaped PIC X(240) VALUE SPACES.
+                01 cmd-where-escaped-length PIC 9(3) VALUE ZERO.
+                *> cmd-table-name is spliced straight into sql_query as
+                *> a bare identifier, not a quoted string literal, so
+                *> it cannot be made safe by escaping the way
+                *> cmd-where-clause and upsert-username are - it is
+                *> restricted outright to plain identifier characters
+                *> instead. See validate-table-name.
+                01 table-name-idx     PIC 9(3) VALUE ZERO.
+                01 table-name-length  PIC 9(3) VALUE ZERO.
+                01 table-name-valid   PIC 9 VALUE 1.
+                    88 table-name-is-valid VALUE 1.
+                *> "upsert <user_id> <username>" on the command line
+                *> switches the run from extract mode to write-back
+                *> mode, so a correction found during reconciliation
+                *> can be applied without a manual psql session.
+                01 upsert-mode      PIC 9 VALUE ZERO.
+                    88 upsert-mode-on VALUE 1.
+                01 upsert-user-id   PIC 9(4) VALUE ZEROS.
+                01 upsert-username  PIC X(50) VALUE SPACES.
+                01 upsert-username-length PIC 9(3) VALUE ZERO.
+                01 upsert-username-escaped PIC X(240) VALUE SPACES.
+                01 upsert-username-escaped-length PIC 9(3) VALUE ZERO.
+                01 upsert-sql       PIC X(4096) VALUE SPACES.
+                01 upsert-tuples    PIC X(20) VALUE SPACES.
+                *> upsert-row runs inside its own BEGIN/COMMIT so the
+                *> UPDATE-then-INSERT pair commits or rolls back as one
+                *> unit instead of leaving the table half-updated if the
+                *> INSERT fails after the UPDATE found no row to touch.
+                01 pg-result-status USAGE BINARY-LONG.
+                01 upsert-failed    PIC 9 VALUE ZERO.
+                    88 upsert-has-failed VALUE 1.
+                *> the extract cursor: rows come back BATCH-SIZE at a
+                *> time instead of PQntuples materializing the whole
+                *> result set, so a million-row table doesn't have to
+                *> fit in memory at once.
+                01 db-cursor-name   PIC X(20) VALUE "extract_cursor".
+                01 batch-size       PIC 9(4) VALUE 1000.
+                01 batch-sql        PIC X(4096) VALUE SPACES.
+                01 batch-row-count  USAGE BINARY-LONG.
+                *> connectDB retries with a doubling backoff instead of
+                *> giving up on the first refused connection, so a
+                *> Postgres restart mid-deploy doesn't fail the job.
+                01 connect-tries    PIC 9(2) VALUE ZERO.
+                01 connect-max-tries PIC 9(2) VALUE 5.
+                01 connect-backoff  PIC 9(4) VALUE ZERO.
                 01 data_control.
                     03 db_row       PIC 9(6) VALUE ZEROS.
                     03 db_column    PIC 9(6) VALUE ZEROS.
-                01 table_row.
-                    02 user_id      PIC 9(4) VALUE ZEROS.
-                    02 username     PIC X(50) VALUE SPACES.
+                *> user_id/username now come from the shared customer
+                *> record every postgres program COPYs, instead of
+                *> each keeping its own slightly-drifted table_row.
+                COPY CUSTREC.
+                *> job-name/rec-count/return-code passed to the shared
+                *> start/end banner, the same one files.cob and the other
+                *> postgres programs call for a consistent console log.
+                01 banner-job-name  PIC X(20) VALUE "PGCOBOL".
+                01 banner-rec-count PIC 9(11) VALUE ZEROS.
+                01 banner-retcode   PIC 9(10) VALUE ZEROS.
         *> *********************************************************************
         PROCEDURE DIVISION.
+            CALL "jobbanner" USING banner-job-name, "S",
+                    banner-rec-count, banner-retcode.
+            PERFORM build-conn-string.
             PERFORM connectDB.
-            MOVE "SELECT user_id, username FROM test;" TO sql_query.
-            PERFORM query_db.
-            PERFORM get_row_count.
-            DISPLAY "number of rows: " counter.
-            *> iterate over rows
-            PERFORM VARYING db_row FROM 0 BY 1 UNTIL db_row >= counter
-                *> get value of column 0 (user_id)
-                MOVE 0 TO db_column
-                PERFORM get_value
-                MOVE result_data TO user_id
-                *> get value of column 1 (username)
-                MOVE 1 TO db_column
-                PERFORM get_value
-                MOVE FUNCTION trim(result_data) TO username
-                *> show result
-                DISPLAY user_id " - " username
+            PERFORM build-sql-query.
+            IF upsert-mode-on THEN
+                PERFORM upsert-row
+                PERFORM disconnect
+                MOVE RETURN-CODE TO banner-retcode
+                CALL "jobbanner" USING banner-job-name, "E",
+                        banner-rec-count, banner-retcode
+                GOBACK
+            END-IF.
+            OPEN OUTPUT extract-file.
+            PERFORM open-extract-cursor.
+            PERFORM fetch-one-batch.
+            PERFORM UNTIL batch-row-count = 0
+                PERFORM process-batch
+                PERFORM fetch-one-batch
             END-PERFORM
+            PERFORM close-extract-cursor.
+            CLOSE extract-file.
             PERFORM disconnect.
+            MOVE 0 TO RETURN-CODE.
+            MOVE 0 TO banner-retcode.
+            CALL "jobbanner" USING banner-job-name, "E",
+                    banner-rec-count, banner-retcode.
             GOBACK.
             *> ******************* SQL BOILER PLATE **************************
-            connectDB.
-                *> connect, then check status.
-                CALL "PQconnectdb" USING conn_string 
-                        RETURNING connection.
-                CALL "PQstatus" USING BY VALUE connection 
+            build-sql-query.
+                *> table name and WHERE clause are optional command-line
+                *> parameters: "pgcobol test user_id=1". with neither
+                *> given, it falls back to the original demo query.
+                *> "pgcobol upsert <user_id> <username>" switches the
+                *> whole run to write-back mode instead - see
+                *> upsert-row.
+                ACCEPT cmd-full-line FROM COMMAND-LINE.
+                UNSTRING cmd-full-line DELIMITED BY SPACE
+                        INTO cmd-table-name cmd-where-clause
+                END-UNSTRING.
+                IF FUNCTION TRIM(cmd-table-name) = "upsert" THEN
+                    MOVE 1 TO upsert-mode
+                    *> re-split the whole command line, not
+                    *> cmd-where-clause - the first UNSTRING above only
+                    *> has two receiving fields, so cmd-where-clause
+                    *> would already be missing the username token.
+                    UNSTRING cmd-full-line DELIMITED BY SPACE
+                            INTO cmd-table-name upsert-user-id
+                                 upsert-username
+                    END-UNSTRING
+                    EXIT
+                END-IF.
+                IF cmd-table-name = SPACES THEN
+                    MOVE "test" TO cmd-table-name
+                END-IF.
+                PERFORM validate-table-name.
+                IF NOT table-name-is-valid THEN
+                    DISPLAY "build-sql-query: invalid table name '"
+                            FUNCTION TRIM(cmd-table-name)
+                            "' - rejected"
+                    MOVE 8 TO RETURN-CODE
+                    MOVE 8 TO banner-retcode
+                    CALL "jobbanner" USING banner-job-name, "E",
+                            banner-rec-count, banner-retcode
+                    GOBACK
+                END-IF.
+                IF cmd-where-clause = SPACES THEN
+                    STRING "SELECT user_id, username FROM "
+                                DELIMITED BY SIZE
+                            FUNCTION TRIM(cmd-table-name)
+                                DELIMITED BY SIZE
+                            ";" DELIMITED BY SIZE
+                        INTO sql_query
+                    END-STRING
+                ELSE
+                    COMPUTE cmd-where-length =
+                            FUNCTION LENGTH(FUNCTION TRIM(
+                                cmd-where-clause))
+                    CALL "sqlescape" USING cmd-where-clause,
+                            cmd-where-length, cmd-where-escaped,
+                            cmd-where-escaped-length
+                    STRING "SELECT user_id, username FROM "
+                                DELIMITED BY SIZE
+                            FUNCTION TRIM(cmd-table-name)
+                                DELIMITED BY SIZE
+                            " WHERE " DELIMITED BY SIZE
+                            FUNCTION TRIM(cmd-where-escaped)
+                                DELIMITED BY SIZE
+                            ";" DELIMITED BY SIZE
+                        INTO sql_query
+                    END-STRING
+                END-IF.
+                EXIT.
+            *> restricts cmd-table-name to a plain SQL identifier -
+            *> letters, digits and underscore - before build-sql-query
+            *> folds it into sql_query. PQexec's simple query protocol
+            *> lets multiple semicolon-separated statements ride in a
+            *> single call, so an unchecked table name is as much an
+            *> injection point as an unescaped WHERE clause; unlike a
+            *> string literal, though, an identifier can't be made
+            *> safe by quote-doubling, so this rejects anything that
+            *> isn't a bare identifier instead.
+            validate-table-name.
+                MOVE 1 TO table-name-valid.
+                COMPUTE table-name-length =
+                        FUNCTION LENGTH(FUNCTION TRIM(cmd-table-name)).
+                PERFORM VARYING table-name-idx FROM 1 BY 1
+                        UNTIL table-name-idx > table-name-length
+                    IF cmd-table-name(table-name-idx:1)
+                                NOT ALPHABETIC-LOWER
+                            AND cmd-table-name(table-name-idx:1)
+                                NOT ALPHABETIC-UPPER
+                            AND cmd-table-name(table-name-idx:1)
+                                NOT NUMERIC
+                            AND cmd-table-name(table-name-idx:1)
+                                NOT = "_" THEN
+                        MOVE 0 TO table-name-valid
+                    END-IF
+                END-PERFORM.
+                EXIT.
+            build-conn-string.
+                *> connection parameters (host/user/password/port) now
+                *> come from the shared pgconnect routine instead of
+                *> this program's own copy of the lookup - see
+                *> pgconnect.cob for the file-then-environment-then-
+                *> default order it resolves them in.
+                CALL "pgconnect" USING conn_string.
+                EXIT.
+            open-extract-cursor.
+                *> a cursor needs a transaction to live in.
+                MOVE "BEGIN;" TO batch-sql.
+                PERFORM run-batch-sql.
+                STRING "DECLARE " DELIMITED BY SIZE
+                        FUNCTION TRIM(db-cursor-name) DELIMITED BY SIZE
+                        " CURSOR FOR " DELIMITED BY SIZE
+                        FUNCTION TRIM(sql_query) DELIMITED BY SIZE
+                    INTO batch-sql
+                END-STRING.
+                PERFORM run-batch-sql.
+                EXIT.
+            fetch-one-batch.
+                *> pull the next BATCH-SIZE rows only - never the whole
+                *> result set - the way get_row_count/get_value used to.
+                STRING "FETCH FORWARD " DELIMITED BY SIZE
+                        batch-size DELIMITED BY SIZE
+                        " FROM " DELIMITED BY SIZE
+                        FUNCTION TRIM(db-cursor-name) DELIMITED BY SIZE
+                        ";" DELIMITED BY SIZE
+                    INTO batch-sql
+                END-STRING.
+                CALL "PQexec" USING BY VALUE connection
+                                    BY REFERENCE batch-sql x"00"
+                        RETURNING db_cursor END-CALL.
+                CALL "PQntuples" USING BY VALUE db_cursor
                         RETURNING counter.
+                MOVE counter TO batch-row-count.
+                EXIT.
+            process-batch.
+                *> this batch's rows only, same shape as the old
+                *> single-shot loop but bounded by batch-row-count
+                *> instead of the full-table counter.
+                ADD batch-row-count TO banner-rec-count.
+                PERFORM VARYING db_row FROM 0 BY 1
+                        UNTIL db_row >= batch-row-count
+                    MOVE 0 TO db_column
+                    PERFORM get_value
+                    MOVE result_data TO user_id
+                    MOVE 1 TO db_column
+                    PERFORM get_value
+                    MOVE FUNCTION trim(result_data) TO username
+                    DISPLAY user_id " - " username
+                    MOVE user_id TO extract-user-id
+                    MOVE username TO extract-username
+                    WRITE extract-record
+                END-PERFORM.
+                EXIT.
+            close-extract-cursor.
+                STRING "CLOSE " DELIMITED BY SIZE
+                        FUNCTION TRIM(db-cursor-name) DELIMITED BY SIZE
+                        ";" DELIMITED BY SIZE
+                    INTO batch-sql
+                END-STRING.
+                PERFORM run-batch-sql.
+                MOVE "COMMIT;" TO batch-sql.
+                PERFORM run-batch-sql.
+                EXIT.
+            run-batch-sql.
+                CALL "PQexec" USING BY VALUE connection
+                                    BY REFERENCE batch-sql x"00"
+                        RETURNING db_cursor END-CALL.
+                EXIT.
+            upsert-row.
+                *> try UPDATE first; if it touched no rows the user_id
+                *> wasn't there yet, so fall back to INSERT. this is
+                *> the write side reconciliation needs to correct a
+                *> row without a manual psql session. the whole
+                *> UPDATE-then-INSERT pair runs inside one transaction
+                *> so a failure partway through leaves the table exactly
+                *> as it was, not half corrected.
+                MOVE 0 TO upsert-failed.
+                COMPUTE upsert-username-length =
+                        FUNCTION LENGTH(FUNCTION TRIM(upsert-username)).
+                CALL "sqlescape" USING upsert-username,
+                        upsert-username-length, upsert-username-escaped,
+                        upsert-username-escaped-length.
+                MOVE "BEGIN;" TO batch-sql.
+                PERFORM run-batch-sql.
+                STRING "UPDATE test SET username = '"
+                            DELIMITED BY SIZE
+                        FUNCTION TRIM(upsert-username-escaped)
+                            DELIMITED BY SIZE
+                        "' WHERE user_id = " DELIMITED BY SIZE
+                        upsert-user-id DELIMITED BY SIZE
+                        ";" DELIMITED BY SIZE
+                    INTO upsert-sql
+                END-STRING.
+                CALL "PQexec" USING BY VALUE connection
+                                    BY REFERENCE upsert-sql x"00"
+                        RETURNING db_cursor END-CALL.
+                CALL "PQresultStatus" USING BY VALUE db_cursor
+                        RETURNING pg-result-status END-CALL.
+                IF pg-result-status <> 1 THEN
+                    DISPLAY "upsert-row: UPDATE failed, rolling back"
+                    MOVE 1 TO upsert-failed
+                END-IF.
+                IF NOT upsert-has-failed THEN
+                    CALL "PQcmdTuples" USING BY VALUE db_cursor
+                            RETURNING result_pointer END-CALL
+                    SET ADDRESS OF result_string TO result_pointer
+                    STRING result_string DELIMITED BY x"00"
+                        INTO upsert-tuples
+                    END-STRING
+                    IF FUNCTION TRIM(upsert-tuples) = "0" THEN
+                        STRING "INSERT INTO test (user_id, username) "
+                                    DELIMITED BY SIZE
+                                "VALUES (" DELIMITED BY SIZE
+                                upsert-user-id DELIMITED BY SIZE
+                                ", '" DELIMITED BY SIZE
+                                FUNCTION TRIM(upsert-username-escaped)
+                                    DELIMITED BY SIZE
+                                "');" DELIMITED BY SIZE
+                            INTO upsert-sql
+                        END-STRING
+                        CALL "PQexec" USING BY VALUE connection
+                                        BY REFERENCE upsert-sql x"00"
+                                RETURNING db_cursor END-CALL
+                        CALL "PQresultStatus" USING BY VALUE db_cursor
+                                RETURNING pg-result-status END-CALL
+                        IF pg-result-status <> 1 THEN
+                            DISPLAY "upsert-row: INSERT failed, "
+                                    "rolling back"
+                            MOVE 1 TO upsert-failed
+                        ELSE
+                            DISPLAY "upsert-row: inserted user_id "
+                                    upsert-user-id
+                        END-IF
+                    ELSE
+                        DISPLAY "upsert-row: updated user_id "
+                                upsert-user-id
+                    END-IF
+                END-IF.
+                IF upsert-has-failed THEN
+                    MOVE "ROLLBACK;" TO batch-sql
+                    PERFORM run-batch-sql
+                    MOVE 8 TO RETURN-CODE
+                ELSE
+                    MOVE "COMMIT;" TO batch-sql
+                    PERFORM run-batch-sql
+                END-IF.
+                EXIT.
+            connectDB.
+                *> connect, then check status; retry a refused
+                *> connection with a doubling backoff (1s, 2s, 4s, ...)
+                *> before giving up, since a busy or restarting
+                *> Postgres is usually a transient condition.
+                MOVE 0 TO connect-tries.
+                MOVE 1 TO connect-backoff.
+                MOVE 1 TO counter.
+                PERFORM VARYING connect-tries FROM 1 BY 1
+                        UNTIL connect-tries > connect-max-tries
+                                OR counter = 0
+                    CALL "PQconnectdb" USING conn_string
+                            RETURNING connection
+                    CALL "PQstatus" USING BY VALUE connection
+                            RETURNING counter
+                    IF counter <> 0
+                            AND connect-tries < connect-max-tries THEN
+                        DISPLAY "Connection attempt " connect-tries
+                                " failed, retrying in "
+                                connect-backoff "s"
+                        CALL "C$SLEEP" USING BY VALUE connect-backoff
+                        COMPUTE connect-backoff = connect-backoff * 2
+                    END-IF
+                END-PERFORM.
                 IF counter <> 0 THEN
                     DISPLAY "Connection error! " counter
-                    STOP RUN
+                    MOVE 8 TO RETURN-CODE
+                    MOVE 8 TO banner-retcode
+                    CALL "jobbanner" USING banner-job-name, "E",
+                            banner-rec-count, banner-retcode
+                    GOBACK
                 END-IF.
                 EXIT.
             disconnect.
@@ -81,17 +430,6 @@
                 CALL "PQfinish" USING BY VALUE connection 
                         RETURNING OMITTED.
                 EXIT.
-            query_db.
-                *> query DB, will return a cursor
-                CALL "PQexec" USING BY VALUE connection
-                                    BY REFERENCE sql_query x"00"
-                        RETURNING db_cursor END-CALL.
-                EXIT.
-            get_row_count.
-                *> get how many entries there are in the table
-                CALL "PQntuples" USING BY VALUE db_cursor 
-                        RETURNING counter.
-                EXIT.
             get_value.
                 *> get value from table cell
                 CALL "PQgetvalue" USING BY VALUE db_cursor 
