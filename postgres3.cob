@@ -0,0 +1,190 @@
+        *> **********************************************************************
+        *> This program does connect and get data from Postgres using COBOL
+        *>
+        *>    To run this, you need libpq, a Postgres server and GnuCobol.
+        *>    This is the production-friendly version referred to by
+        *>    postgres.cob's own INSTALLATION comment: it reuses one
+        *>    pooled connection across calls instead of reconnecting
+        *>    every time, and runs the extract as a prepared statement
+        *>    instead of an inline SQL string.
+        *>    Also compiles in "non-free format".
+        *>
+        *>    Configure the db:
+        *>      createdb cobol
+        *>      psql --dbname=cobol
+        *>   SQL> CREATE TABLE test (user_id integer NOT NULL,
+        *>                           username character varying(50) NOT NULL);
+        *>   SQL> insert into test (user_id, username) values (1, 'bob');
+        *>   SQL> insert into test (user_id, username) values (2, 'ellen');
+        *>
+        *> *********************************************************************
+        IDENTIFICATION DIVISION.
+            PROGRAM-ID. pgcobol.
+            AUTHOR. Gustavo Selbach Teixeira - gsteixei@gmail.com
+            DATE-WRITTEN. 2021-07-11
+            INSTALLATION. cobc -xj -lpq -I copybooks postgres3.cob
+        DATA DIVISION.
+            WORKING-STORAGE SECTION.
+                *> conn_string is built at startup by build-conn-string,
+                *> which now just calls the shared pgconnect routine, so
+                *> the password never has to live in source.
+                01 conn_string      PIC x(200) VALUE SPACES.
+                *> the pool: one connection, reused for every query_db
+                *> call in this run instead of reconnecting each time.
+                01 connection       USAGE POINTER.
+                01 pool-is-open     PIC 9 VALUE ZERO.
+                    88 pool-connected VALUE 1.
+                01 db_cursor        USAGE POINTER.
+                01 counter          USAGE BINARY-LONG.
+                01 result_pointer   USAGE POINTER.
+                01 result_string    PIC X(4096) BASED.
+                01 result_data      PIC X(4096) VALUE SPACES.
+                *> the extract is now a named prepared statement instead
+                *> of an inline literal, so query_db can be reused for
+                *> other parameter sets without a new PQexec string.
+                01 stmt-name        PIC X(16) VALUE "extract_users".
+                01 sql_query        PIC X(4096) VALUE
+                        "SELECT user_id, username FROM test;" & x"00".
+                01 param-count      USAGE BINARY-LONG VALUE 0.
+                *> connectDB retries with a doubling backoff instead of
+                *> giving up on the first refused connection, so a
+                *> Postgres restart mid-deploy doesn't fail the job.
+                01 connect-tries    PIC 9(2) VALUE ZERO.
+                01 connect-max-tries PIC 9(2) VALUE 5.
+                01 connect-backoff  PIC 9(4) VALUE ZERO.
+                01 data_control.
+                    03 db_row       PIC 9(6) VALUE ZEROS.
+                    03 db_column    PIC 9(6) VALUE ZEROS.
+                *> user_id/username now come from the shared customer
+                *> record every postgres program COPYs, instead of
+                *> each keeping its own slightly-drifted table_row.
+                COPY CUSTREC.
+                *> job-name/rec-count/return-code passed to the shared
+                *> start/end banner, the same one files.cob and the other
+                *> postgres programs call for a consistent console log.
+                01 banner-job-name  PIC X(20) VALUE "PGCOBOL3".
+                01 banner-rec-count PIC 9(11) VALUE ZEROS.
+                01 banner-retcode   PIC 9(10) VALUE ZEROS.
+        *> *********************************************************************
+        PROCEDURE DIVISION.
+            CALL "jobbanner" USING banner-job-name, "S",
+                    banner-rec-count, banner-retcode.
+            PERFORM build-conn-string.
+            PERFORM connectDB.
+            PERFORM prepare_query.
+            PERFORM query_db.
+            PERFORM get_row_count.
+            DISPLAY "number of rows: " counter.
+            MOVE counter TO banner-rec-count.
+            *> iterate over rows
+            PERFORM VARYING db_row FROM 0 BY 1 UNTIL db_row >= counter
+                *> get value of column 0 (user_id)
+                MOVE 0 TO db_column
+                PERFORM get_value
+                MOVE result_data TO user_id
+                *> get value of column 1 (username)
+                MOVE 1 TO db_column
+                PERFORM get_value
+                MOVE FUNCTION trim(result_data) TO username
+                *> show result
+                DISPLAY user_id " - " username
+            END-PERFORM
+            *> a real pool would keep the connection open for the next
+            *> job step; this run is the only consumer, so it releases
+            *> it on the way out.
+            PERFORM disconnect.
+            MOVE 0 TO RETURN-CODE.
+            MOVE 0 TO banner-retcode.
+            CALL "jobbanner" USING banner-job-name, "E",
+                    banner-rec-count, banner-retcode.
+            GOBACK.
+            *> ******************* SQL BOILER PLATE **************************
+            build-conn-string.
+                *> connection parameters (host/user/password/port) now
+                *> come from the shared pgconnect routine instead of
+                *> this program's own copy of the lookup - see
+                *> pgconnect.cob for the file-then-environment-then-
+                *> default order it resolves them in.
+                CALL "pgconnect" USING conn_string.
+                EXIT.
+            connectDB.
+                *> reuse the pooled connection if one is already open;
+                *> only pay for PQconnectdb the first time. a refused
+                *> connection is retried with a doubling backoff
+                *> (1s, 2s, 4s, ...) before giving up, since a busy or
+                *> restarting Postgres is usually transient.
+                IF pool-connected THEN
+                    EXIT
+                END-IF.
+                MOVE 0 TO connect-tries.
+                MOVE 1 TO connect-backoff.
+                MOVE 1 TO counter.
+                PERFORM VARYING connect-tries FROM 1 BY 1
+                        UNTIL connect-tries > connect-max-tries
+                                OR counter = 0
+                    CALL "PQconnectdb" USING conn_string
+                            RETURNING connection
+                    CALL "PQstatus" USING BY VALUE connection
+                            RETURNING counter
+                    IF counter <> 0
+                            AND connect-tries < connect-max-tries THEN
+                        DISPLAY "Connection attempt " connect-tries
+                                " failed, retrying in "
+                                connect-backoff "s"
+                        CALL "C$SLEEP" USING BY VALUE connect-backoff
+                        COMPUTE connect-backoff = connect-backoff * 2
+                    END-IF
+                END-PERFORM.
+                IF counter <> 0 THEN
+                    DISPLAY "Connection error! " counter
+                    MOVE 8 TO RETURN-CODE
+                    MOVE 8 TO banner-retcode
+                    CALL "jobbanner" USING banner-job-name, "E",
+                            banner-rec-count, banner-retcode
+                    STOP RUN
+                END-IF.
+                MOVE 1 TO pool-is-open.
+                EXIT.
+            disconnect.
+                *> close connection and return the pool to empty.
+                CALL "PQfinish" USING BY VALUE connection
+                        RETURNING OMITTED.
+                MOVE 0 TO pool-is-open.
+                EXIT.
+            prepare_query.
+                *> PQprepare compiles the statement once on the server;
+                *> query_db then just executes it by name.
+                CALL "PQprepare" USING BY VALUE connection
+                                    BY REFERENCE stmt-name x"00"
+                                    BY REFERENCE sql_query
+                                    BY VALUE param-count
+                                    BY VALUE NULL
+                        RETURNING db_cursor END-CALL.
+                EXIT.
+            query_db.
+                *> run the prepared statement, no SQL text on the wire.
+                CALL "PQexecPrepared" USING BY VALUE connection
+                                    BY REFERENCE stmt-name x"00"
+                                    BY VALUE param-count
+                                    BY VALUE NULL
+                                    BY VALUE NULL
+                                    BY VALUE NULL
+                                    BY VALUE 0
+                        RETURNING db_cursor END-CALL.
+                EXIT.
+            get_row_count.
+                *> get how many entries there are in the table
+                CALL "PQntuples" USING BY VALUE db_cursor
+                        RETURNING counter.
+                EXIT.
+            get_value.
+                *> get value from table cell
+                CALL "PQgetvalue" USING BY VALUE db_cursor
+                        BY VALUE db_row BY VALUE db_column
+                        RETURNING result_pointer END-CALL
+                SET ADDRESS OF result_string TO result_pointer
+                STRING result_string DELIMITED BY x"00"
+                        INTO result_data END-STRING
+                EXIT.
+            *> ****************** END SQL BOILER PLATE ***********************
+        END PROGRAM pgcobol.
