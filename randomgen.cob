@@ -0,0 +1,35 @@
+        *> **********************************************************************
+        *> randomgen - a seeded, reproducible random-number generator for
+        *> synthetic test data. arrays.cob's old get_a_random reseeded
+        *> FUNCTION RANDOM from FUNCTION CURRENT-DATE on every call, so no
+        *> two runs ever produced the same array. This version takes the
+        *> seed as an explicit parameter instead, so QA can regenerate the
+        *> exact same dataset across repeated test cycles by passing the
+        *> same seed every time.
+        *> **********************************************************************
+        IDENTIFICATION DIVISION.
+            PROGRAM-ID. randomgen.
+            AUTHOR. gsteixei@gmail.com
+            DATE-WRITTEN. 2021-07-13
+        DATA DIVISION.
+            WORKING-STORAGE SECTION.
+                *> FUNCTION RANDOM's seed argument only accepts an
+                *> integer up to 9(9); rg-seed alone can carry a full
+                *> 18-digit "-seed" value from arrays.cob, and
+                *> rg-seed + rg-sequence would overflow a 9(9) result,
+                *> so the combined value is folded into range with
+                *> FUNCTION MOD before it's ever passed to RANDOM.
+                01 seed-combined   PIC 9(19) VALUE 0.
+                01 seed-for-random PIC 9(9) VALUE 0.
+            LINKAGE SECTION.
+                01 rg-seed        PIC 9(18).
+                01 rg-sequence     PIC 9(9).
+                01 rg-result       PIC 9(9).
+        PROCEDURE DIVISION USING rg-seed, rg-sequence, rg-result.
+            COMPUTE seed-combined = rg-seed + rg-sequence.
+            COMPUTE seed-for-random = FUNCTION MOD(seed-combined,
+                    999999999).
+            COMPUTE rg-result = FUNCTION RANDOM (seed-for-random)
+                    * 9 + 1.
+            GOBACK.
+        END PROGRAM randomgen.
