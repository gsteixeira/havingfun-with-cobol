@@ -0,0 +1,80 @@
+        *> **********************************************************************
+        *> Reusable retry-with-a-cap control routine, built on the same
+        *> PERFORM ... UNTIL idiom loops.cob's own increment-counter
+        *> paragraph demonstrates. Repeatedly CALLs a caller-named
+        *> subprogram - GnuCOBOL allows CALL by a data item holding the
+        *> program name, not just a literal - until either that
+        *> subprogram comes back with a clean RETURN-CODE of zero or the
+        *> retry cap is reached, whichever happens first.
+        *>
+        *>    The cap itself is not hardcoded here: load-max-retries
+        *>    reads it from retry.ctl, a one-field control file, so an
+        *>    operator can raise or lower how many attempts a job stream
+        *>    gets without a recompile. A missing or empty retry.ctl
+        *>    falls back to the 3-attempt default below.
+        *> **********************************************************************
+        IDENTIFICATION DIVISION.
+            PROGRAM-ID. retryctl.
+            AUTHOR. gsteixei@gmail.com
+            DATE-WRITTEN. 2021-07-16
+        ENVIRONMENT DIVISION.
+            INPUT-OUTPUT SECTION.
+                FILE-CONTROL.
+                    SELECT retry-control-file ASSIGN TO "retry.ctl"
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS retry-control-status.
+        DATA DIVISION.
+            FILE SECTION.
+                FD  retry-control-file.
+                    01 retry-control-record PIC 9(04).
+            WORKING-STORAGE SECTION.
+                01 retry-control-status  PIC X(02) VALUE "00".
+                01 max-retries           PIC 9(04) VALUE 3.
+                01 retry-count           PIC 9(04) VALUE ZERO.
+                01 target-return-code    PIC S9(9) VALUE ZERO.
+            LINKAGE SECTION.
+                01 target-program-name PIC X(30).
+                01 retry-outcome       PIC 9.
+                    88 retry-succeeded VALUE 1.
+        *> *********************************************************************
+        PROCEDURE DIVISION USING BY REFERENCE target-program-name,
+                    retry-outcome.
+            PERFORM load-max-retries.
+            MOVE 0 TO retry-count.
+            MOVE 0 TO retry-outcome.
+            PERFORM try-once UNTIL retry-succeeded
+                    OR retry-count >= max-retries.
+            GOBACK.
+
+            *> reads the retry cap from retry.ctl; leaves max-retries at
+            *> its 3-attempt default if the file is missing or empty.
+            load-max-retries.
+                OPEN INPUT retry-control-file.
+                IF retry-control-status = "00" THEN
+                    READ retry-control-file
+                        AT END CONTINUE
+                    END-READ
+                    IF retry-control-status = "00" THEN
+                        MOVE retry-control-record TO max-retries
+                    END-IF
+                    CLOSE retry-control-file
+                END-IF.
+                EXIT.
+
+            *> one attempt against the caller's subprogram; a clean
+            *> RETURN-CODE of zero ends the retry loop early.
+            try-once.
+                ADD 1 TO retry-count.
+                DISPLAY "retryctl: attempt " retry-count " of "
+                        max-retries " calling " target-program-name.
+                CALL target-program-name.
+                MOVE RETURN-CODE TO target-return-code.
+                IF target-return-code = 0 THEN
+                    MOVE 1 TO retry-outcome
+                ELSE
+                    DISPLAY "retryctl: attempt " retry-count
+                            " failed, RETURN-CODE " target-return-code
+                END-IF.
+                EXIT.
+
+        END PROGRAM retryctl.
