@@ -0,0 +1,51 @@
+        *> sqlescape - doubles every embedded apostrophe in a piece of
+        *> text before postgres.cob folds it into a STRING-built SQL
+        *> literal, so a value like "O'Brien" (or a deliberately hostile
+        *> "x'; DROP TABLE test; --") can't close the surrounding '...'
+        *> early and inject SQL of its own. Escaping can only grow the
+        *> text, never shrink it, so the output field is twice the size
+        *> of the largest input this routine is ever handed.
+        *>
+        *>    CALL "sqlescape" USING se-input, se-input-length,
+        *>                           se-output, se-output-length.
+        *>      se-input         the raw text to escape. Only its first
+        *>                       se-input-length characters are
+        *>                       examined, the same convention
+        *>                       validinput.cob uses.
+        *>      se-input-length  how many characters of se-input are
+        *>                       actually meaningful.
+        *>      se-output        the escaped text, left-justified,
+        *>                       space-padded - safe to fold into a
+        *>                       SQL '...' literal.
+        *>      se-output-length how many characters of se-output are
+        *>                       actually meaningful.
+        IDENTIFICATION DIVISION.
+            PROGRAM-ID. sqlescape.
+            AUTHOR. gsteixei@gmail.com
+            DATE-WRITTEN. 2026-08-09
+        DATA DIVISION.
+            WORKING-STORAGE SECTION.
+                01 se-apostrophe  PIC X VALUE X"27".
+                01 se-in-idx      PIC 9(3) VALUE 0.
+                01 se-out-idx     PIC 9(3) VALUE 0.
+            LINKAGE SECTION.
+                01 se-input          PIC X(120).
+                01 se-input-length   PIC 9(3).
+                01 se-output         PIC X(240).
+                01 se-output-length  PIC 9(3).
+        PROCEDURE DIVISION USING se-input, se-input-length, se-output,
+                se-output-length.
+            MOVE SPACES TO se-output.
+            MOVE 0 TO se-out-idx.
+            PERFORM VARYING se-in-idx FROM 1 BY 1
+                    UNTIL se-in-idx > se-input-length
+                ADD 1 TO se-out-idx
+                MOVE se-input(se-in-idx:1) TO se-output(se-out-idx:1)
+                IF se-input(se-in-idx:1) = se-apostrophe THEN
+                    ADD 1 TO se-out-idx
+                    MOVE se-apostrophe TO se-output(se-out-idx:1)
+                END-IF
+            END-PERFORM.
+            MOVE se-out-idx TO se-output-length.
+            GOBACK.
+        END PROGRAM sqlescape.
