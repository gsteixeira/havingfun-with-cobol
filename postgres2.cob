@@ -21,15 +21,13 @@
             PROGRAM-ID. pgcobol.
             AUTHOR. Gustavo S. Teixeira - gsteixei@gmail.com
             DATE-WRITTEN. 2021-07-10
-            INSTALLATION. cobc -xj -lpq postgres2.cob
+            INSTALLATION. cobc -xj -lpq -I copybooks postgres2.cob
         DATA DIVISION.
             WORKING-STORAGE SECTION.
-                01 conn_string      PIC x(125) VALUE 
-                                        "dbname=cobol " &
-                                        "hostaddr=localhost " &
-                                        "user=dbuser " &
-                                        "password=xxxx " &
-                                        "port=5432 " & x"00".
+                *> conn_string is built at startup by build-conn-string,
+                *> which now just calls the shared pgconnect routine, so
+                *> the password never has to live in source.
+                01 conn_string      PIC x(200) VALUE SPACES.
                 01 connection       USAGE POINTER.
                 01 db_cursor        USAGE POINTER.
                 01 counter          USAGE BINARY-LONG.
@@ -39,25 +37,40 @@
                 01 data_control.
                     03 db_row       PIC 9(6) VALUE ZEROS.
                     03 db_column    PIC 9(6) VALUE ZEROS.
-                01 table_row.
-                    02 user_id      PIC 9(4) VALUE ZEROS.
-                    02 username     PIC X(50) VALUE SPACES.
+                *> user_id/username now come from the shared customer
+                *> record every postgres program COPYs, instead of
+                *> each keeping its own slightly-drifted table_row.
+                COPY CUSTREC.
+                *> job-name/rec-count/return-code passed to the shared
+                *> start/end banner, the same one files.cob and the other
+                *> postgres programs call for a consistent console log.
+                01 banner-job-name  PIC X(20) VALUE "PGCOBOL2".
+                01 banner-rec-count PIC 9(11) VALUE ZEROS.
+                01 banner-retcode   PIC 9(10) VALUE ZEROS.
         *> *********************************************************************
         PROCEDURE DIVISION.
+            CALL "jobbanner" USING banner-job-name, "S",
+                    banner-rec-count, banner-retcode.
+            PERFORM build-conn-string.
             *> connect, then check status.
             CALL "PQconnectdb" USING conn_string RETURNING connection.
             CALL "PQstatus" USING BY VALUE connection RETURNING counter.
             IF counter <> 0 THEN
                 DISPLAY "Connection error! " counter
+                MOVE 8 TO RETURN-CODE
+                MOVE 8 TO banner-retcode
+                CALL "jobbanner" USING banner-job-name, "E",
+                        banner-rec-count, banner-retcode
                 STOP RUN
             END-IF.
             *> query DB, will return a cursor
-            CALL "PQexec" USING BY VALUE connection BY REFERENCE 
+            CALL "PQexec" USING BY VALUE connection BY REFERENCE
                 "SELECT user_id, username FROM test;" & x"00"
                 RETURNING db_cursor END-CALL.
             *> get how many entries there are in the table
             CALL "PQntuples" USING BY VALUE db_cursor RETURNING counter.
             DISPLAY "number of rows: " counter.
+            MOVE counter TO banner-rec-count.
             *> iterate over rows
             PERFORM VARYING db_row FROM 0 BY 1 UNTIL db_row >= counter
                 *> get value of column 0 (user_id)
@@ -73,8 +86,20 @@
             END-PERFORM
             *> close connection
             CALL "PQfinish" USING BY VALUE connection RETURNING OMITTED.
+            MOVE 0 TO RETURN-CODE.
+            MOVE 0 TO banner-retcode.
+            CALL "jobbanner" USING banner-job-name, "E",
+                    banner-rec-count, banner-retcode.
             GOBACK.
             *> ****************************************************************
+            build-conn-string.
+                *> connection parameters (host/user/password/port) now
+                *> come from the shared pgconnect routine instead of
+                *> this program's own copy of the lookup - see
+                *> pgconnect.cob for the file-then-environment-then-
+                *> default order it resolves them in.
+                CALL "pgconnect" USING conn_string.
+                EXIT.
             get_value.
                 CALL "PQgetvalue" USING BY VALUE db_cursor 
                         BY VALUE db_row by value db_column
