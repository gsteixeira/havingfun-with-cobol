@@ -0,0 +1,35 @@
+        *> loadconfig - startup routine that loads every environment
+        *> variable our jobs actually need (DB host/user/password, the
+        *> outfile.txt-style file path, run mode) into one shared config
+        *> record, the same DISPLAY ... UPON ENVIRONMENT-NAME / ACCEPT
+        *> ... FROM ENVIRONMENT-VALUE pattern env_var.cob already shows
+        *> for a single value, so every program in the suite can CALL
+        *> this once instead of each wiring up its own ad hoc
+        *> environment lookups.
+        *>
+        *>    CALL "loadconfig" USING shared-config-record.
+        *>
+        *>    environment variables read: DB_HOST, DB_USER, DB_PASSWORD,
+        *>    OUTFILE_PATH, RUN_MODE. Any variable that isn't set comes
+        *>    back as spaces - the caller decides whether that is a
+        *>    fatal condition.
+        IDENTIFICATION DIVISION.
+            PROGRAM-ID. loadconfig.
+            AUTHOR. gsteixei@gmail.com
+            DATE-WRITTEN. 2026-08-09
+        DATA DIVISION.
+            LINKAGE SECTION.
+                COPY CONFIGREC.
+        PROCEDURE DIVISION USING shared-config-record.
+            DISPLAY "DB_HOST" UPON ENVIRONMENT-NAME.
+            ACCEPT cfg-db-host FROM ENVIRONMENT-VALUE.
+            DISPLAY "DB_USER" UPON ENVIRONMENT-NAME.
+            ACCEPT cfg-db-user FROM ENVIRONMENT-VALUE.
+            DISPLAY "DB_PASSWORD" UPON ENVIRONMENT-NAME.
+            ACCEPT cfg-db-password FROM ENVIRONMENT-VALUE.
+            DISPLAY "OUTFILE_PATH" UPON ENVIRONMENT-NAME.
+            ACCEPT cfg-outfile-path FROM ENVIRONMENT-VALUE.
+            DISPLAY "RUN_MODE" UPON ENVIRONMENT-NAME.
+            ACCEPT cfg-run-mode FROM ENVIRONMENT-VALUE.
+            GOBACK.
+        END PROGRAM loadconfig.
