@@ -0,0 +1,139 @@
+        *> **********************************************************************
+        *> Paginated listing report over postgres.cob's extract.txt (the
+        *> flat-file dump of the customer table_row data - see postgres.cob's
+        *> process-batch paragraph). Prints a report-date title and column
+        *> headers every PAGE-SIZE detail lines, then a final count, the way
+        *> a green-bar customer listing would come off a mainframe printer.
+        *>
+        *>    run order: the postgres extract (which writes extract.txt),
+        *>    then this job - see the driver program.
+        *> **********************************************************************
+        IDENTIFICATION DIVISION.
+            PROGRAM-ID. custrpt.
+            AUTHOR. gsteixei@gmail.com
+            DATE-WRITTEN. 2021-07-14
+        ENVIRONMENT DIVISION.
+            INPUT-OUTPUT SECTION.
+                FILE-CONTROL.
+                    *> same layout postgres.cob uses for extract.txt.
+                    SELECT extract-file ASSIGN TO "extract.txt"
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        ACCESS MODE IS SEQUENTIAL.
+        DATA DIVISION.
+            FILE SECTION.
+                *> read as one raw fixed-width record, the way a
+                *> mainframe feed file would come in, and split into
+                *> named fields with the shared fwextract routine
+                *> instead of a compile-time 02-level layout - see
+                *> fwextract.cob.
+                FD  extract-file.
+                    01 extract-record PIC X(54).
+            WORKING-STORAGE SECTION.
+                01 end_of_file      PIC 9 VALUE ZERO.
+                *> lines-on-page counts detail lines since the last
+                *> header block; a new header prints once it reaches
+                *> lines-per-page.
+                01 lines-on-page    PIC 9(4) VALUE ZERO.
+                01 lines-per-page   PIC 9(4) VALUE 20.
+                01 page-number      PIC 9(4) VALUE ZERO.
+                01 report-date      PIC X(10) VALUE SPACES.
+                01 report-line-count PIC 9(06) VALUE ZERO.
+                01 banner-job-name  PIC X(20) VALUE "CUSTRPT".
+                01 banner-rec-count PIC 9(11) VALUE ZEROS.
+                01 banner-retcode   PIC 9(10) VALUE ZEROS.
+                *> each detail line is built by the shared csvwrite
+                *> routine instead of a hand-rolled DISPLAY, so this
+                *> report's row-joining logic doesn't drift from any
+                *> other report program's.
+                01 csv-field-count  PIC 9(4) VALUE 2.
+                01 csv-fields.
+                    02 csv-field OCCURS 1 TO 20 TIMES
+                            DEPENDING ON csv-field-count PIC X(100).
+                01 csv-line         PIC X(500) VALUE SPACES.
+                01 csv-user-id-disp PIC Z(3)9.
+                *> extract-record's field positions: a 4-digit user id
+                *> starting at 1, then a 50-character username starting
+                *> at 5 - set up once, since this feed's layout never
+                *> changes mid-run.
+                01 fx-field-count   PIC 9(4) VALUE 2.
+                01 fx-layout.
+                    02 fx-layout-entry OCCURS 1 TO 50 TIMES
+                            DEPENDING ON fx-field-count.
+                        03 fx-start   PIC 9(4).
+                        03 fx-length  PIC 9(4).
+                01 fx-output.
+                    02 fx-value OCCURS 1 TO 50 TIMES
+                            DEPENDING ON fx-field-count PIC X(100).
+                01 fx-user-id       PIC 9(4) VALUE ZERO.
+        *> *********************************************************************
+        PROCEDURE DIVISION.
+            CALL "jobbanner" USING banner-job-name, "S",
+                    banner-rec-count, banner-retcode.
+            MOVE 1 TO fx-start(1).
+            MOVE 4 TO fx-length(1).
+            MOVE 5 TO fx-start(2).
+            MOVE 50 TO fx-length(2).
+            MOVE FUNCTION CURRENT-DATE(1:4) TO report-date(1:4).
+            MOVE "-" TO report-date(5:1).
+            MOVE FUNCTION CURRENT-DATE(5:2) TO report-date(6:2).
+            MOVE "-" TO report-date(8:1).
+            MOVE FUNCTION CURRENT-DATE(7:2) TO report-date(9:2).
+            OPEN INPUT extract-file.
+            MOVE 0 TO end_of_file.
+            PERFORM UNTIL end_of_file = 1
+                READ extract-file
+                    AT END MOVE 1 TO end_of_file
+                END-READ
+                IF end_of_file = 0 THEN
+                    PERFORM print-detail-line
+                END-IF
+            END-PERFORM.
+            CLOSE extract-file.
+            DISPLAY " ".
+            DISPLAY "TOTAL CUSTOMERS LISTED: " report-line-count.
+            MOVE report-line-count TO banner-rec-count.
+            MOVE 0 TO RETURN-CODE.
+            MOVE 0 TO banner-retcode.
+            CALL "jobbanner" USING banner-job-name, "E",
+                    banner-rec-count, banner-retcode.
+            GOBACK.
+
+            *> starts a new page - report title, report date and column
+            *> headers - whenever the current page is full or this is
+            *> the very first detail line of the run.
+            print-page-header.
+                ADD 1 TO page-number.
+                MOVE 0 TO lines-on-page.
+                DISPLAY " ".
+                DISPLAY "CUSTOMER LISTING REPORT" "   RUN DATE: "
+                        report-date "   PAGE: " page-number.
+                *> detail lines are comma-delimited, built by the
+                *> shared csvwrite routine below, so the header row
+                *> matches that shape instead of a fixed-width,
+                *> dashed-underline layout the rows no longer line up
+                *> under.
+                DISPLAY "USER ID,USERNAME".
+                EXIT.
+
+            *> prints one extract-record as a detail line, starting a
+            *> fresh page first if the current one is full or hasn't
+            *> been started yet.
+            print-detail-line.
+                IF lines-on-page = 0
+                        OR lines-on-page >= lines-per-page THEN
+                    PERFORM print-page-header
+                END-IF.
+                CALL "fwextract" USING extract-record, fx-field-count,
+                        fx-layout, fx-output.
+                MOVE fx-value(1)(1:4) TO fx-user-id.
+                MOVE fx-user-id TO csv-user-id-disp.
+                MOVE csv-user-id-disp TO csv-field(1).
+                MOVE fx-value(2)(1:50) TO csv-field(2).
+                CALL "csvwrite" USING csv-field-count, csv-fields,
+                        csv-line.
+                DISPLAY FUNCTION TRIM(csv-line).
+                ADD 1 TO lines-on-page.
+                ADD 1 TO report-line-count.
+                EXIT.
+
+        END PROGRAM custrpt.
