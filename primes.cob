@@ -1,19 +1,62 @@
 *> List Prime Numbers up to 99 in COBOL
 *>     generates prime numbers
+*>
+*> 2026-08-09 gst: primes are now persisted to an indexed file keyed
+*>     by num (primes.dat) as they are found, instead of only being
+*>     DISPLAYed, so a check-digit/validation routine elsewhere in the
+*>     shop can look a prime up directly instead of recomputing the
+*>     whole sequence itself. The upper bound is also no longer fixed
+*>     at 99 - pass "-upto NNNNNN" on the command line to override it.
 IDENTIFICATION DIVISION.
     PROGRAM-ID. primes.
     AUTHOR. gsteixei@gmail.com
     DATE-WRITTEN. 2021-07-03
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT prime-file ASSIGN TO "primes.dat"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS pf-num
+                FILE STATUS IS prime-file-status.
 DATA DIVISION.
+    FILE SECTION.
+        FD  prime-file.
+            01 prime-record.
+                02 pf-num  PIC 9(6).
     WORKING-STORAGE SECTION.
-        01 num       PIC 9(2) VALUE ZEROS.
-        01 res_float PIC 9(3)V9(4) VALUE ZEROS.
-        01 res_int   PIC 9(3) VALUE ZEROS.
-        01 divisor   PIC 9(2) VALUE ZEROS.
+        *> wide enough for a much longer range than the old fixed 99.
+        01 num       PIC 9(6) VALUE ZEROS.
+        01 upper-bound PIC 9(6) VALUE 99.
+        01 res_float PIC 9(6)V9(4) VALUE ZEROS.
+        01 res_int   PIC 9(6) VALUE ZEROS.
+        01 divisor   PIC 9(6) VALUE ZEROS.
         01 isprime   PIC 9 VALUE ZEROS.
+        01 prime-file-status PIC X(02) VALUE "00".
+        *> "-upto NNNNNN" overrides the default upper bound of 99, the
+        *> same ACCEPT ... FROM COMMAND-LINE pattern command_line.cob
+        *> uses, so the range no longer requires a recompile to change.
+        01 cmd-line-args    PIC X(40) VALUE SPACES.
+        01 cmd-line-switch  PIC X(10) VALUE SPACES.
+        01 cmd-line-value   PIC X(10) VALUE SPACES.
+        01 banner-job-name  PIC X(20) VALUE "PRIMES".
+        01 banner-rec-count PIC 9(11) VALUE ZEROS.
+        01 banner-retcode   PIC 9(10) VALUE ZEROS.
 PROCEDURE DIVISION.
+    CALL "jobbanner" USING banner-job-name, "S",
+            banner-rec-count, banner-retcode.
+    ACCEPT cmd-line-args FROM COMMAND-LINE.
+    IF cmd-line-args NOT = SPACES THEN
+        UNSTRING cmd-line-args DELIMITED BY SPACE
+            INTO cmd-line-switch, cmd-line-value
+        END-UNSTRING
+        IF cmd-line-switch = "-upto" AND cmd-line-value NOT = SPACES THEN
+            MOVE cmd-line-value TO upper-bound
+        END-IF
+    END-IF.
     DISPLAY "The prime numbers sequence".
-    PERFORM VARYING num FROM 1 BY 1 UNTIL num = 99
+    OPEN OUTPUT prime-file.
+    PERFORM VARYING num FROM 1 BY 1 UNTIL num = upper-bound
         MOVE 1 TO isprime
         PERFORM VARYING divisor FROM 2 BY 1 UNTIL divisor >= num
             COMPUTE res_float = num / divisor
@@ -23,6 +66,16 @@ PROCEDURE DIVISION.
                 EXIT PERFORM
             END-IF
         END-PERFORM
-        IF isprime = 1 THEN DISPLAY num END-IF
-    END-PERFORM
+        IF isprime = 1 THEN
+            DISPLAY num
+            MOVE num TO pf-num
+            WRITE prime-record
+            ADD 1 TO banner-rec-count
+        END-IF
+    END-PERFORM.
+    CLOSE prime-file.
+    MOVE 0 TO RETURN-CODE.
+    MOVE 0 TO banner-retcode.
+    CALL "jobbanner" USING banner-job-name, "E",
+            banner-rec-count, banner-retcode.
 STOP RUN.
