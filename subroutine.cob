@@ -8,6 +8,7 @@ DATA DIVISION.
 PROCEDURE DIVISION.
     DISPLAY "I'm bored, lets call a subroutine"
     CALL 'do-something' USING 'arrrgs'.
+    MOVE 0 TO RETURN-CODE.
     STOP RUN.
 END PROGRAM demo.
 
